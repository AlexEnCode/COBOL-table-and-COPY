@@ -21,6 +21,21 @@
            ACCESS MODE IS SEQUENTIAL
            FILE STATUS IS REC-TRAIN3-STATUS.
 
+           SELECT F-EXCEPT ASSIGN TO 'train-except.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS REC-EXCEPT-STATUS.
+
+           SELECT F-STATIONS ASSIGN TO 'stations.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS REC-STATIONS-STATUS.
+
+           SELECT F-CONTROL ASSIGN TO '../batch-control.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS REC-CONTROL-STATUS.
+
       ******************************************************************
        DATA DIVISION.
       ******************************************************************
@@ -53,7 +68,12 @@
             03 TRAIN-HALT-FLAG2   PIC X OCCURS 10 TIMES.
             88 TRAIN-STOPS-HERE2 VALUE 'H'.
             88 TRAIN-SERVICE2    VALUE 'S'.
-            88 TRAIN-FRETE2      VALUE 'F'.  
+            88 TRAIN-FRETE2      VALUE 'F'.
+
+       FD  F-STATIONS
+	 	    RECORD CONTAINS 18 CHARACTERS
+            RECORDING MODE IS F.
+       01  REC-STATION                PIC X(18).
 
        FD  F-TRAIN3
         RECORDING MODE IS V.
@@ -61,7 +81,8 @@
       *     ON FS-TRAIN-PLANNING.
 
        01 FS-TRAIN-PLANNING.
-         02 FS-TRAIN-RECORD OCCURS 46 TIMES.
+         02 FS-TRAIN-RECORD OCCURS 1 TO 99 TIMES
+               DEPENDING ON WS-LINECOUNTER.
           03 FS-RECORD-TYPE          PIC XXX.
           88 FS-TGV                  VALUE 'TGV'.
           88 FS-CORAIL               VALUE 'COR'.
@@ -94,16 +115,43 @@
        	   03 FILLER       PIC X VALUE '|' .
            03 FILLER        PIC x(19) VALUE "Nombre d'arret    :".
            03 S-ARRET-NB    PIC x(10) VALUE SPACE.    
-       	   03 FILLER       PIC X VALUE '|' .  
+       	   03 FILLER       PIC X VALUE '|' .
 
+       FD  F-EXCEPT
+	 	    RECORD CONTAINS 80 CHARACTERS
+            RECORDING MODE IS F.
+       01  REC-EXCEPT                PIC X(80) VALUE SPACE.
+
+       COPY 'CPCTRLFD.cpy'.
 
       ******************************************************************
-       WORKING-STORAGE SECTION.   
+       WORKING-STORAGE SECTION.
       ******************************************************************
 
+       COPY 'CPCTRLWS.cpy'.
+
        01 TIMING               PIC 9(3)  VALUE 1.
        01 REC-TRAIN1-STATUS    PIC X(02) VALUE 'OK'.
        01 REC-TRAIN3-STATUS    PIC X(02) VALUE 'OK'.
+       01 REC-EXCEPT-STATUS    PIC X(02) VALUE 'OK'.
+       01 REC-STATIONS-STATUS  PIC X(02) VALUE 'OK'.
+       01 WS-BAD-MATH          PIC X(01) VALUE 'N'.
+           88 WS-BAD-MATH-YES          VALUE 'Y'.
+       01 WS-PROCESS-OK        PIC X(01) VALUE 'Y'.
+           88 WS-PROCESS-OK-YES        VALUE 'Y'.
+       01 WS-EXCEPT-COUNT      PIC 9(03) VALUE 0.
+
+       01 WS-STATION-FINITO    PIC X(3)  VALUE 'NON'.
+       01 WS-STATION-COUNT     PIC 9(02) VALUE 0.
+       01 WS-STATION-IDX       PIC 9(02) VALUE 0.
+       01 WS-STATION-FOUND     PIC X(01) VALUE 'N'.
+           88 WS-STATION-FOUND-YES     VALUE 'Y'.
+       01 WS-STATION-TABLE.
+         02 WS-STATION-ENTRY OCCURS 1 TO 99 TIMES
+               DEPENDING ON WS-STATION-COUNT.
+            03 WS-STATION-NAME       PIC X(18).
+
+       01 WS-CATEGORY-FILTER   PIC X(03) VALUE 'TOU'.
        01 WS-RESULT            PIC 99    VALUE ZERO.
        01 WS-NOMBREDETRAJET    PIC 99    VALUE ZERO.
        01 WS-LINECOUNTER       PIC 9(2)  VALUE 0.
@@ -112,7 +160,8 @@
        01 H-COUNTER            PIC 99    VALUE ZERO.
 
        01 WS-TRAIN-PLANNING.
-         02 WS-TRAIN-RECORD OCCURS 46 TIMES.
+         02 WS-TRAIN-RECORD OCCURS 1 TO 99 TIMES
+               DEPENDING ON WS-LINECOUNTER.
           03 WS-RECORD-TYPE         PIC XXX.
           88 WS-TGV                          VALUE 'TGV'.
           88 WS-CORAIL                       VALUE 'COR'.
@@ -125,7 +174,8 @@
           03 WS-TRAIN-STOPS         PIC X(10) VALUE SPACE.
 
        01  REPORTER.
-        02 REPORT-CT OCCURS 46 TIMES.
+        02 REPORT-CT OCCURS 1 TO 99 TIMES
+               DEPENDING ON WS-LINECOUNTER.
        	   03 FILLER      PIC X(3)    VALUE ' | ' .
            03 FILLER      PIC x(19)   VALUE "Destination     :".
            03 DESTINAT    PIC x(18)   VALUE SPACE.
@@ -144,55 +194,94 @@
        	   03 FILLER      PIC X(3)    VALUE ' | ' .
 
       ******************************************************************
-       PROCEDURE DIVISION. 
+       PROCEDURE DIVISION.
       ******************************************************************
 
+      * Controle/redemarrage partage : signale un run precedent
+      * interrompu et marque ce programme comme demarre
+           MOVE 'TRAIN' TO WS-CTRL-PROGRAM-ID.
+           PERFORM CTRL-CHECK-START THRU CTRL-CHECK-END.
 
+      * LOAD-STATIONS charge la liste des gares valides
+           PERFORM LOAD-STATIONS.
       * LIGNE vient compter le nombre de ligne du fichier train1.dat
            PERFORM LIGNE.
-      * SAVING-DATA enregistre de ligne du fichier train1.dat
-           PERFORM SAVING-DATA.
-      * SAVE-TRAIN2 copie fichier train1.dat          
-           PERFORM SAVE-TRAIN2.
-      * Ouverture du fichier d'écriture enregistre de
-      * ligne du fichier train3.dat
-           OPEN EXTEND F-TRAIN3.     
-           
-           PERFORM ENTETE.
 
+           IF WS-PROCESS-OK-YES
+      * SAVING-DATA enregistre de ligne du fichier train1.dat
+               PERFORM SAVING-DATA
+      * SAVE-TRAIN2 copie fichier train1.dat
+               PERFORM SAVE-TRAIN2
 
-           SET TIMING TO 1.
-           PERFORM  UNTIL TIMING = WS-LINECOUNTER
-           MOVE WS-TRAIN-RECORD(TIMING) TO FS-TRAIN-RECORD(TIMING)
-           ADD 1 TO TIMING                    
-           END-PERFORM.
+               DISPLAY "Filtrer le rapport par categorie "
+                  "(TGV/COR/TER/TOU pour tous) : " WITH NO ADVANCING
+               ACCEPT WS-CATEGORY-FILTER
 
-           SET TIMING TO 1.
-           PERFORM  UNTIL TIMING = WS-LINECOUNTER  
-           DISPLAY FS-STATION-DEPART(TIMING)
-           ADD 1 TO TIMING   
-           END-PERFORM.
+      * Ouverture du fichier d'écriture enregistre de
+      * ligne du fichier train3.dat
+               OPEN EXTEND F-TRAIN3
+
+               OPEN OUTPUT F-EXCEPT
+               CLOSE F-EXCEPT
+               OPEN EXTEND F-EXCEPT
+
+               PERFORM ENTETE
+
+
+               SET TIMING TO 1
+               PERFORM  UNTIL TIMING = WS-LINECOUNTER
+               MOVE WS-TRAIN-RECORD(TIMING) TO FS-TRAIN-RECORD(TIMING)
+               ADD 1 TO TIMING
+               END-PERFORM
+
+               SET TIMING TO 1
+               PERFORM  UNTIL TIMING = WS-LINECOUNTER
+               DISPLAY FS-STATION-DEPART(TIMING)
+               ADD 1 TO TIMING
+               END-PERFORM
+
+               SET TIMING TO 1
+               PERFORM  UNTIL TIMING = WS-LINECOUNTER
+
+               MOVE WS-STATION-DEPART(TIMING) TO DESTINAT(TIMING)
+               MOVE WS-TRAIN-NBRE-HEURES(TIMING) TO DUREE-T(TIMING)
+               PERFORM STATION-CHECK
+               PERFORM DEPARTURE-TIME
+               MOVE WS-TRAIN-TIME-HH(TIMING) TO H-ARRIVE(TIMING)
+               IF WS-BAD-MATH-YES
+                   PERFORM WRITE-EXCEPTION
+               ELSE
+                   MOVE WS-RESULT  TO H-DEPART(TIMING)
+               END-IF
+               PERFORM H-COUNTING
+               MOVE H-COUNTER
+               TO ARRET-NB(TIMING)
+               SET H-COUNTER TO ZERO
+               IF NOT WS-BAD-MATH-YES
+                   IF WS-CATEGORY-FILTER = 'TOU'
+                      OR WS-RECORD-TYPE(TIMING) = WS-CATEGORY-FILTER
+                       MOVE REPORT-CT(TIMING) To S-REPORTER
+                       WRITE S-REPORTER
+                   END-IF
+               END-IF
+               ADD 1 TO TIMING
+               END-PERFORM
+
+               CLOSE F-TRAIN3
+               CLOSE F-EXCEPT
+           END-IF.
 
-           SET TIMING TO 1.
-           PERFORM  UNTIL TIMING = WS-LINECOUNTER  
-
-           MOVE WS-STATION-DEPART(TIMING) TO DESTINAT(TIMING)
-           MOVE WS-TRAIN-NBRE-HEURES(TIMING) TO DUREE-T(TIMING)
-           PERFORM DEPARTURE-TIME
-           MOVE WS-RESULT  TO H-DEPART(TIMING)           
-           MOVE WS-TRAIN-TIME-HH(TIMING) TO H-ARRIVE(TIMING)
-           PERFORM H-COUNTING
-           MOVE H-COUNTER 
-           TO ARRET-NB(TIMING)
-           SET H-COUNTER TO ZERO 
-           MOVE REPORT-CT(TIMING) To S-REPORTER
-           WRITE S-REPORTER
-           ADD 1 TO TIMING                    
-           END-PERFORM.
+      * Controle/redemarrage partage : marque ce programme comme
+      * termine proprement, ou en echec si la lecture a echoue
+           IF WS-PROCESS-OK-YES
+               PERFORM CTRL-COMPLETE-START THRU CTRL-COMPLETE-END
+           ELSE
+               PERFORM CTRL-FAIL-START THRU CTRL-FAIL-END
+           END-IF.
 
-           CLOSE F-TRAIN3.
+           STOP RUN.
 
-           STOP RUN.   
+       COPY 'CPCTRLPR.cpy'.
 
 
 
@@ -202,12 +291,81 @@
       **************************************************************
        
        DEPARTURE-TIME.
+           MOVE 'N' TO WS-BAD-MATH.
+           IF WS-TRAIN-NBRE-HEURES(TIMING) < WS-TRAIN-TIME-HH(TIMING)
+               MOVE 'Y' TO WS-BAD-MATH
+           END-IF.
            SUBTRACT WS-TRAIN-TIME-HH(TIMING)
-           FROM WS-TRAIN-NBRE-HEURES(TIMING) 
+           FROM WS-TRAIN-NBRE-HEURES(TIMING)
            GIVING WS-RESULT.
            IF WS-RESULT >= 24
             SUBTRACT 24 FROM WS-RESULT
            END-IF.
+           IF WS-RESULT >= 24
+               MOVE 'Y' TO WS-BAD-MATH
+           END-IF.
+           EXIT.
+
+       WRITE-EXCEPTION.
+           ADD 1 TO WS-EXCEPT-COUNT.
+           MOVE SPACE TO REC-EXCEPT.
+           STRING "LIGNE " DELIMITED BY SIZE
+              TIMING DELIMITED BY SIZE
+              " : DUREE (" DELIMITED BY SIZE
+              WS-TRAIN-NBRE-HEURES(TIMING) DELIMITED BY SIZE
+              ") < HEURE DE DEPART (" DELIMITED BY SIZE
+              WS-TRAIN-TIME-HH(TIMING) DELIMITED BY SIZE
+              ") STATION-DEPART (" DELIMITED BY SIZE
+              WS-STATION-DEPART(TIMING) DELIMITED BY SIZE
+              ")" DELIMITED BY SIZE
+              INTO REC-EXCEPT.
+           WRITE REC-EXCEPT.
+           EXIT.
+
+       STATION-CHECK.
+           MOVE 'N' TO WS-STATION-FOUND.
+           PERFORM VARYING WS-STATION-IDX FROM 1 BY 1
+              UNTIL WS-STATION-IDX > WS-STATION-COUNT
+               IF WS-STATION-DEPART(TIMING) =
+                  WS-STATION-NAME(WS-STATION-IDX)
+                   MOVE 'Y' TO WS-STATION-FOUND
+               END-IF
+           END-PERFORM.
+           IF NOT WS-STATION-FOUND-YES
+               PERFORM WRITE-STATION-EXCEPTION
+           END-IF.
+           EXIT.
+
+       WRITE-STATION-EXCEPTION.
+           ADD 1 TO WS-EXCEPT-COUNT.
+           MOVE SPACE TO REC-EXCEPT.
+           STRING "LIGNE " DELIMITED BY SIZE
+              TIMING DELIMITED BY SIZE
+              " : STATION INCONNUE (" DELIMITED BY SIZE
+              WS-STATION-DEPART(TIMING) DELIMITED BY SIZE
+              ")" DELIMITED BY SIZE
+              INTO REC-EXCEPT.
+           WRITE REC-EXCEPT.
+           EXIT.
+
+       LOAD-STATIONS.
+           OPEN INPUT F-STATIONS.
+           IF REC-STATIONS-STATUS NOT = '00'
+               DISPLAY 'ERROR STATIONS FILE'
+               MOVE 'OUI' TO WS-STATION-FINITO
+               MOVE 'N' TO WS-PROCESS-OK
+           END-IF.
+           PERFORM UNTIL WS-STATION-FINITO EQUAL 'OUI'
+               READ F-STATIONS
+                   AT END
+                       MOVE 'OUI' TO WS-STATION-FINITO
+                   NOT AT END
+                       ADD 1 TO WS-STATION-COUNT
+                       MOVE REC-STATION
+                          TO WS-STATION-NAME(WS-STATION-COUNT)
+               END-READ
+           END-PERFORM.
+           CLOSE F-STATIONS.
            EXIT.
 
        ENTETE.
@@ -240,9 +398,14 @@
            EXIT.
 
 
-       LIGNE.     
+       LIGNE.
            SET TIMING TO 1.
-           OPEN INPUT F-TRAIN1.           
+           OPEN INPUT F-TRAIN1.
+           IF REC-TRAIN1-STATUS NOT = '00'
+               DISPLAY 'ERROR INPUT FILE'
+               MOVE 'N' TO WS-PROCESS-OK
+               MOVE 'OUI' TO WS-FINITO
+           END-IF.
            PERFORM UNTIL WS-FINITO EQUAL 'OUI'
                READ F-TRAIN1
                    AT END
@@ -265,9 +428,10 @@
                     NOT AT END
                     MOVE TRAIN-PLANNING TO WS-TRAIN-RECORD(TIMING)
                     DISPLAY TRAIN-PLANNING
-                    ADD 1 TO TIMING               
-               END-READ  01  REPORTER.
-           CLOSE F-TRAIN1.             
+                    ADD 1 TO TIMING
+               END-READ
+           END-PERFORM.
+           CLOSE F-TRAIN1.
            OPEN OUTPUT F-TRAIN3.
            CLOSE F-TRAIN3.
            EXIT.
@@ -292,4 +456,4 @@
            END-PERFORM.
 
            CLOSE F-TRAIN2.
-           EXIT.           
\ No newline at end of file
+           EXIT.           
