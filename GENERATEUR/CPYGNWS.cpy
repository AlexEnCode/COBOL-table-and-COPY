@@ -0,0 +1,54 @@
+      ******************************************************************
+      *  Zones de travail du generateur cpygen.
+      *  Partage entre cpygen et cpygenbatch.
+      ******************************************************************
+       01  FS-INPUT PIC X(02).
+           88 FS-INPUT-OK VALUE "00".
+           88 FS-INPUT-EOF VALUE "10".
+
+       01  WS-PROCESS-OK PIC X(01) VALUE 'Y'.
+           88 WS-PROCESS-OK-YES VALUE 'Y'.
+
+       01  FS-OUTPUT PIC X(02).
+           88 FS-OUTPUT-OK VALUE "00".
+
+       01  WS-INPUT-NAME  PIC X(100)
+           VALUE "COBOL_FICHIER_MODELE_POUR_CLAUSE_COPY_Exercice.txt".
+       01  WS-OUTPUT-NAME PIC X(100) VALUE "output.cpy".
+
+       01  WS-GROUPE.
+           03 WS-COUNTER PIC 9(04) VALUE 1.
+           03 WS-ARRAY OCCURS 1 TO 1000 TIMES
+                     DEPENDING ON WS-COUNTER
+                     INDEXED BY GROUPE-IDX.
+               05 WS-VALUE PIC X(20).
+
+       01  VAR                  PIC 9(02) VALUE 1.
+       01  WS-INDEX             PIC 9(03).
+       01  WS-INDEX-2           PIC 9(03) VALUE 1.
+       01 WS-WORD-LENGTH     PIC 9(3).
+       01 WS-SPACE-LENGTH    PIC 9(3).
+       01 WS-WORD-COUNT      PIC 9(3) VALUE 0.
+       01 WS-SPACE-COUNT     PIC 9(3) VALUE 0.
+
+       01 WS-IS-NUMERIC      PIC X(01) VALUE 'N'.
+           88 WS-IS-NUMERIC-YES        VALUE 'Y'.
+       01 WS-HAS-DECIMAL     PIC X(01) VALUE 'N'.
+           88 WS-HAS-DECIMAL-YES       VALUE 'Y'.
+       01 WS-INT-DIGITS      PIC 9(02) VALUE 0.
+       01 WS-DEC-DIGITS      PIC 9(02) VALUE 0.
+       01 WS-SCAN-IDX        PIC 9(03).
+       01 WS-CHAR-POS        PIC 9(03).
+       01 WS-CHAR            PIC X(01).
+
+       01 WS-HEADER-MODE     PIC X(03) VALUE 'NON'.
+           88 WS-HEADER-MODE-YES       VALUE 'OUI'.
+       01 WS-WORD-INDEX      PIC 9(04) VALUE 0.
+       01 WS-HEADER-COUNT    PIC 9(04) VALUE 0.
+       01 WS-FIELD-NAME      PIC X(24) VALUE SPACE.
+
+       01 WS-COMP3-MODE      PIC X(03) VALUE 'NON'.
+           88 WS-COMP3-MODE-YES        VALUE 'OUI'.
+
+       01 WS-LINE-OVERFLOW   PIC X(01) VALUE 'N'.
+           88 WS-LINE-OVERFLOW-YES     VALUE 'Y'.
