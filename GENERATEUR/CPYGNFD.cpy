@@ -0,0 +1,13 @@
+      ******************************************************************
+      *  Fichiers du generateur cpygen (modele en entree / .cpy en sortie)
+      *  Partage entre cpygen et cpygenbatch.
+      ******************************************************************
+       FD  F-INPUT
+           RECORD CONTAINS 5 TO 1000 CHARACTERS
+           RECORDING MODE IS V.
+       01  R-INPUT PIC X(215).
+
+       FD  F-OUTPUT
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F.
+       01  R-OUTPUT PIC X(80).
