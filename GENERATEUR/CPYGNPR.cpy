@@ -0,0 +1,256 @@
+      ******************************************************************
+      *  Paragraphes du generateur cpygen.
+      *  Partage entre cpygen et cpygenbatch : lit F-INPUT (assigne via
+      *  WS-INPUT-NAME) et ecrit F-OUTPUT (assigne via WS-OUTPUT-NAME).
+      ******************************************************************
+       START-R-PROMPT.
+           DISPLAY "Traiter la 1ere ligne comme un entete de "
+              "colonnes (OUI/NON) ? " WITH NO ADVANCING
+           ACCEPT WS-HEADER-MODE.
+           DISPLAY "Generer les champs numeriques en COMP-3 "
+              "(OUI/NON) ? " WITH NO ADVANCING
+           ACCEPT WS-COMP3-MODE.
+       END-R-PROMPT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       START-R-IP.
+           OPEN INPUT F-INPUT
+                OUTPUT F-OUTPUT.
+                CLOSE  F-OUTPUT.
+           OPEN EXTEND F-OUTPUT.
+
+
+
+              MOVE 1 TO WS-COUNTER.
+              SET WS-INDEX-2 TO 1.
+              SET VAR TO 0.
+           IF FS-INPUT EQUAL "00"
+              SET FS-INPUT-OK TO TRUE
+                    MOVE "       01 GROUPE." TO R-OUTPUT
+                    WRITE R-OUTPUT
+              IF WS-HEADER-MODE-YES
+                 READ F-INPUT
+                 AT END
+                    SET FS-INPUT-EOF TO TRUE
+                 NOT AT END
+                    PERFORM START-R-HEADER THRU END-R-HEADER
+                    COMPUTE WS-HEADER-COUNT = WS-COUNTER - 1
+                 END-READ
+              END-IF
+              PERFORM UNTIL FS-INPUT-EOF
+                 READ F-INPUT
+                 AT END
+                    SET FS-INPUT-EOF TO TRUE
+                 NOT AT END
+                    SET WS-WORD-INDEX TO 0
+                    SET WS-INDEX-2 TO 1
+                    PERFORM START-W-OP THRU END-W-OP
+
+                  END-READ
+              END-PERFORM
+           ELSE
+              DISPLAY "ERREUR :" SPACE FS-INPUT
+              MOVE 'N' TO WS-PROCESS-OK
+           END-IF.
+           CLOSE F-INPUT.
+           CLOSE  F-OUTPUT.
+       END-R-IP.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       START-R-HEADER.
+
+           PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL
+              WS-INDEX > LENGTH OF R-INPUT
+              SET VAR TO 0
+              IF R-INPUT(WS-INDEX:1) = SPACE
+                 PERFORM VARYING WS-INDEX
+                    FROM WS-INDEX BY 1 UNTIL
+                    R-INPUT(WS-INDEX:1) NOT EQUAL SPACE
+                    ADD 1 TO VAR
+                 END-PERFORM
+              ELSE
+                 MOVE 0 TO VAR
+                 PERFORM VARYING WS-INDEX
+                    FROM WS-INDEX BY 1 UNTIL
+                    R-INPUT(WS-INDEX:1) = SPACE
+                    OR WS-INDEX > LENGTH OF R-INPUT
+                    ADD 1 TO VAR
+                 END-PERFORM
+                 MOVE R-INPUT(WS-INDEX-2:VAR) TO WS-VALUE(WS-COUNTER)
+                 SET WS-COUNTER UP BY 1
+              END-IF
+              SUBTRACT 1 FROM WS-INDEX
+              ADD VAR TO WS-INDEX-2
+           END-PERFORM.
+
+       END-R-HEADER.
+           EXIT.
+      *-----------------------------------------------------------------
+       START-W-OP.
+
+            PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL
+             WS-INDEX > LENGTH OF R-INPUT
+            SET VAR TO 0
+            MOVE 'N' TO WS-LINE-OVERFLOW
+               IF R-INPUT(WS-INDEX:1) = SPACE
+                 PERFORM VARYING WS-INDEX
+                    FROM WS-INDEX BY 1 UNTIL
+                    R-INPUT(WS-INDEX:1) NOT EQUAL SPACE
+                    ADD 1 TO VAR
+                    END-PERFORM
+                    STRING "           03  FILLER PIC X(",
+                    VAR, ")."
+                    DELIMITED BY SIZE
+                    INTO R-OUTPUT
+                    ON OVERFLOW
+                       DISPLAY "ERREUR : ligne generee trop longue "
+                          "(FILLER)"
+                       MOVE 'N' TO WS-PROCESS-OK
+                       MOVE 'Y' TO WS-LINE-OVERFLOW
+                    END-STRING
+                    IF NOT WS-LINE-OVERFLOW-YES
+                       WRITE R-OUTPUT
+                    END-IF
+                    INITIALIZE   R-OUTPUT
+               ELSE
+                    MOVE 0 TO VAR
+                    PERFORM VARYING WS-INDEX
+                    FROM WS-INDEX BY 1 UNTIL
+                    R-INPUT(WS-INDEX:1) = SPACE
+                    OR WS-INDEX > LENGTH OF R-INPUT
+                    ADD 1 TO VAR
+            END-PERFORM
+                    ADD 1 TO WS-WORD-INDEX
+                    PERFORM START-SET-FIELD-NAME
+                       THRU END-SET-FIELD-NAME
+                    PERFORM START-CHECK-NUMERIC
+                       THRU END-CHECK-NUMERIC
+                    IF WS-IS-NUMERIC-YES
+                       IF WS-HAS-DECIMAL-YES
+                          IF WS-COMP3-MODE-YES
+                             STRING "           03  ",
+                             FUNCTION TRIM(WS-FIELD-NAME), " PIC 9(",
+                             WS-INT-DIGITS, ")V9(", WS-DEC-DIGITS,
+                             ") COMP-3 VALUE ", R-INPUT(WS-INDEX-2:VAR),
+                             "." DELIMITED BY SIZE
+                             INTO R-OUTPUT
+                             ON OVERFLOW
+                                MOVE 'N' TO WS-PROCESS-OK
+                                MOVE 'Y' TO WS-LINE-OVERFLOW
+                             END-STRING
+                          ELSE
+                             STRING "           03  ",
+                             FUNCTION TRIM(WS-FIELD-NAME), " PIC 9(",
+                             WS-INT-DIGITS, ")V9(", WS-DEC-DIGITS,
+                             ") VALUE ", R-INPUT(WS-INDEX-2:VAR), "."
+                             DELIMITED BY SIZE
+                             INTO R-OUTPUT
+                             ON OVERFLOW
+                                MOVE 'N' TO WS-PROCESS-OK
+                                MOVE 'Y' TO WS-LINE-OVERFLOW
+                             END-STRING
+                          END-IF
+                       ELSE
+                          IF WS-COMP3-MODE-YES
+                             STRING "           03  ",
+                             FUNCTION TRIM(WS-FIELD-NAME), " PIC 9(",
+                             VAR, ") COMP-3 VALUE ",
+                             R-INPUT(WS-INDEX-2:VAR), "."
+                             DELIMITED BY SIZE
+                             INTO R-OUTPUT
+                             ON OVERFLOW
+                                MOVE 'N' TO WS-PROCESS-OK
+                                MOVE 'Y' TO WS-LINE-OVERFLOW
+                             END-STRING
+                          ELSE
+                             STRING "           03  ",
+                             FUNCTION TRIM(WS-FIELD-NAME), " PIC 9(",
+                             VAR, ") VALUE ", R-INPUT(WS-INDEX-2:VAR),
+                             "." DELIMITED BY SIZE
+                             INTO R-OUTPUT
+                             ON OVERFLOW
+                                MOVE 'N' TO WS-PROCESS-OK
+                                MOVE 'Y' TO WS-LINE-OVERFLOW
+                             END-STRING
+                          END-IF
+                       END-IF
+                    ELSE
+                    STRING "           03  ",
+                    FUNCTION TRIM(WS-FIELD-NAME), " PIC X(",
+                    VAR, ") VALUE ", R-INPUT(WS-INDEX-2:VAR)  , "."
+                    DELIMITED BY SIZE
+                    INTO R-OUTPUT
+                    ON OVERFLOW
+                       MOVE 'N' TO WS-PROCESS-OK
+                       MOVE 'Y' TO WS-LINE-OVERFLOW
+                    END-STRING
+                    END-IF
+                    IF WS-LINE-OVERFLOW-YES
+                       DISPLAY "ERREUR : ligne generee trop longue "
+                          "pour " FUNCTION TRIM(WS-FIELD-NAME)
+                    ELSE
+                       WRITE R-OUTPUT
+                    END-IF
+                    INITIALIZE   R-OUTPUT
+               END-IF
+                    SUBTRACT 1 FROM WS-INDEX
+            ADD var to WS-INDEX-2
+            DISPLAY VAR
+           END-PERFORM.
+
+.
+       END-W-OP.
+           EXIT.
+      *-----------------------------------------------------------------
+       START-SET-FIELD-NAME.
+
+           MOVE SPACE TO WS-FIELD-NAME.
+           IF WS-HEADER-MODE-YES
+              AND WS-WORD-INDEX NOT > WS-HEADER-COUNT
+              STRING "WS-" DELIMITED BY SIZE
+                 FUNCTION TRIM(WS-VALUE(WS-WORD-INDEX))
+                 DELIMITED BY SIZE
+                 INTO WS-FIELD-NAME
+           ELSE
+              MOVE "FILLER" TO WS-FIELD-NAME
+           END-IF.
+
+       END-SET-FIELD-NAME.
+           EXIT.
+      *-----------------------------------------------------------------
+       START-CHECK-NUMERIC.
+
+           MOVE 'Y' TO WS-IS-NUMERIC.
+           MOVE 'N' TO WS-HAS-DECIMAL.
+           MOVE 0   TO WS-INT-DIGITS.
+           MOVE 0   TO WS-DEC-DIGITS.
+
+           PERFORM VARYING WS-SCAN-IDX FROM 0 BY 1
+              UNTIL WS-SCAN-IDX > VAR - 1
+              COMPUTE WS-CHAR-POS = WS-INDEX-2 + WS-SCAN-IDX
+              MOVE R-INPUT(WS-CHAR-POS:1) TO WS-CHAR
+              EVALUATE TRUE
+                 WHEN WS-CHAR >= '0' AND WS-CHAR <= '9'
+                    IF WS-HAS-DECIMAL-YES
+                       ADD 1 TO WS-DEC-DIGITS
+                    ELSE
+                       ADD 1 TO WS-INT-DIGITS
+                    END-IF
+                 WHEN WS-CHAR = '.'
+                    IF WS-HAS-DECIMAL-YES
+                       OR WS-SCAN-IDX = 0
+                       OR WS-SCAN-IDX = VAR - 1
+                       MOVE 'N' TO WS-IS-NUMERIC
+                    ELSE
+                       MOVE 'Y' TO WS-HAS-DECIMAL
+                    END-IF
+                 WHEN OTHER
+                    MOVE 'N' TO WS-IS-NUMERIC
+              END-EVALUATE
+           END-PERFORM.
+
+       END-CHECK-NUMERIC.
+           EXIT.
+      *-----------------------------------------------------------------
