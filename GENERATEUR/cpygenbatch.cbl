@@ -0,0 +1,161 @@
+      ******************************************************************
+      *  Pilote de lot pour cpygen : rejoue START-R-IP/START-W-OP pour
+      *  chaque fichier *_Exercice.txt d'un repertoire, un .cpy distinct
+      *  par fichier modele.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. cpygenbatch.
+       AUTHOR.  AlexEtRemi.
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-INPUT ASSIGN DYNAMIC WS-INPUT-NAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-INPUT.
+
+           SELECT F-OUTPUT ASSIGN DYNAMIC WS-OUTPUT-NAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-OUTPUT.
+
+           SELECT F-FILELIST ASSIGN DYNAMIC WS-FILELIST-NAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-FILELIST.
+
+           SELECT F-CONTROL ASSIGN TO '../batch-control.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS REC-CONTROL-STATUS.
+
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+
+       FILE SECTION.
+       COPY 'CPYGNFD.cpy'.
+
+       FD  F-FILELIST
+           RECORD CONTAINS 100 CHARACTERS
+           RECORDING MODE IS F.
+       01  R-FILELIST PIC X(100).
+
+       COPY 'CPCTRLFD.cpy'.
+
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+
+       COPY 'CPYGNWS.cpy'.
+       COPY 'CPCTRLWS.cpy'.
+
+       01  FS-FILELIST PIC X(02).
+           88 FS-FILELIST-EOF VALUE "10".
+
+       01  WS-DIRECTORY       PIC X(80) VALUE SPACE.
+       01  WS-FILELIST-NAME   PIC X(50) VALUE "cpygenbatch.lst".
+       01  WS-SHELL-CMD       PIC X(200) VALUE SPACE.
+
+       01  WS-NAME-LEN        PIC 9(03).
+       01  WS-KEEP-LEN        PIC 9(03).
+       01  WS-SUFFIX-FOUND    PIC X(01) VALUE 'N'.
+           88 WS-SUFFIX-FOUND-YES      VALUE 'Y'.
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+
+       START-MAIN.
+      * Controle/redemarrage partage : signale un run precedent
+      * interrompu et marque ce programme comme demarre
+           MOVE 'CPYGENBAT' TO WS-CTRL-PROGRAM-ID.
+           PERFORM CTRL-CHECK-START THRU CTRL-CHECK-END.
+
+           DISPLAY "Repertoire a parcourir (vide = repertoire "
+              "courant) : " WITH NO ADVANCING.
+           ACCEPT WS-DIRECTORY.
+
+           IF WS-DIRECTORY = SPACE
+              MOVE "." TO WS-DIRECTORY
+           END-IF.
+
+           STRING "ls " DELIMITED BY SIZE
+              FUNCTION TRIM(WS-DIRECTORY) DELIMITED BY SIZE
+              "/*_Exercice.txt > " DELIMITED BY SIZE
+              FUNCTION TRIM(WS-FILELIST-NAME) DELIMITED BY SIZE
+              " 2>/dev/null" DELIMITED BY SIZE
+              INTO WS-SHELL-CMD.
+           CALL "SYSTEM" USING WS-SHELL-CMD.
+
+           PERFORM START-R-PROMPT THRU END-R-PROMPT.
+
+           OPEN INPUT F-FILELIST.
+           PERFORM UNTIL FS-FILELIST-EOF
+              READ F-FILELIST
+                 AT END
+                    SET FS-FILELIST-EOF TO TRUE
+                 NOT AT END
+                    MOVE R-FILELIST TO WS-INPUT-NAME
+                    PERFORM START-BUILD-OUTPUT-NAME
+                       THRU END-BUILD-OUTPUT-NAME
+                    DISPLAY "cpygenbatch : "
+                       FUNCTION TRIM(WS-INPUT-NAME) " -> "
+                       FUNCTION TRIM(WS-OUTPUT-NAME)
+                    PERFORM START-R-IP THRU END-R-IP
+              END-READ
+           END-PERFORM.
+           CLOSE F-FILELIST.
+
+      * Controle/redemarrage partage : marque ce programme comme
+      * termine proprement, ou en echec si un fichier a echoue
+           IF WS-PROCESS-OK-YES
+               PERFORM CTRL-COMPLETE-START THRU CTRL-COMPLETE-END
+           ELSE
+               PERFORM CTRL-FAIL-START THRU CTRL-FAIL-END
+           END-IF.
+       END-MAIN.
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+       START-BUILD-OUTPUT-NAME.
+
+           MOVE SPACE TO WS-OUTPUT-NAME.
+           MOVE 'N' TO WS-SUFFIX-FOUND.
+           COMPUTE WS-NAME-LEN =
+              FUNCTION LENGTH(FUNCTION TRIM(WS-INPUT-NAME)).
+
+           IF WS-NAME-LEN > 13
+              IF WS-INPUT-NAME(WS-NAME-LEN - 12:13) = "_Exercice.txt"
+                 COMPUTE WS-KEEP-LEN = WS-NAME-LEN - 13
+                 STRING WS-INPUT-NAME(1:WS-KEEP-LEN) DELIMITED BY SIZE
+                    ".cpy" DELIMITED BY SIZE
+                    INTO WS-OUTPUT-NAME
+                 SET WS-SUFFIX-FOUND-YES TO TRUE
+              END-IF
+           END-IF.
+
+           IF NOT WS-SUFFIX-FOUND-YES AND WS-NAME-LEN > 4
+              IF WS-INPUT-NAME(WS-NAME-LEN - 3:4) = ".txt"
+                 COMPUTE WS-KEEP-LEN = WS-NAME-LEN - 4
+                 STRING WS-INPUT-NAME(1:WS-KEEP-LEN) DELIMITED BY SIZE
+                    ".cpy" DELIMITED BY SIZE
+                    INTO WS-OUTPUT-NAME
+                 SET WS-SUFFIX-FOUND-YES TO TRUE
+              END-IF
+           END-IF.
+
+           IF NOT WS-SUFFIX-FOUND-YES
+              STRING FUNCTION TRIM(WS-INPUT-NAME) DELIMITED BY SIZE
+                 ".cpy" DELIMITED BY SIZE
+                 INTO WS-OUTPUT-NAME
+           END-IF.
+
+       END-BUILD-OUTPUT-NAME.
+           EXIT.
+      *-----------------------------------------------------------------
+
+       COPY 'CPYGNPR.cpy'.
+       COPY 'CPCTRLPR.cpy'.
