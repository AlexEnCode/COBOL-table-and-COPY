@@ -0,0 +1,184 @@
+      ******************************************************************
+      *  Pilote de lot maitre : enchaine cpygenbatch, notemgmt, train et
+      *  copyclient (PROGRAM-ID filetest) dans l'ordre, verifie le
+      *  statut de chacun dans le fichier de controle partage
+      *  (batch-control.dat) avant de poursuivre, et ecrit un journal
+      *  de lot combine (batch-run.log). Suppose que chaque programme
+      *  est deja compile dans son propre repertoire, sous le nom de
+      *  son fichier source (GENERATEUR/cpygenbatch,
+      *  'Grade management'/notemgmt, Train/train, ./copyclient --
+      *  copyclient.cbl's PROGRAM-ID is filetest, but `cobc -x` names
+      *  the executable after the source file, not the PROGRAM-ID).
+      *  cpygenbatch est utilise plutot que cpygen : cpygen attend un
+      *  fichier modele fixe et interactif, alors que cpygenbatch
+      *  tolere un repertoire sans *_Exercice.txt et se termine
+      *  proprement (WS-PROCESS-OK reste 'Y').
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. batchdriver.
+       AUTHOR.  AlexEnCode.
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-RUNLOG ASSIGN TO 'batch-run.log'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS REC-RUNLOG-STATUS.
+
+           SELECT F-CONTROL ASSIGN TO 'batch-control.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS REC-CONTROL-STATUS.
+
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+       FILE SECTION.
+       FD  F-RUNLOG
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F.
+       01  REC-RUNLOG                PIC X(80) VALUE SPACE.
+
+       COPY 'CPCTRLFD.cpy'.
+
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+
+       COPY 'CPCTRLWS.cpy'.
+
+       01  REC-RUNLOG-STATUS      PIC X(02) VALUE SPACE.
+       01  WS-SHELL-CMD           PIC X(200) VALUE SPACE.
+       01  WS-DRV-PROGRAM-ID      PIC X(10) VALUE SPACE.
+       01  WS-DRV-LAST-STATUS     PIC X(10) VALUE SPACE.
+       01  WS-DRV-HALT            PIC X(01) VALUE 'N'.
+           88 WS-DRV-HALT-YES         VALUE 'Y'.
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+
+       0000-MAIN-START.
+           OPEN OUTPUT F-RUNLOG.
+
+           PERFORM 1000-RUN-CPYGEN-START THRU 1000-RUN-CPYGEN-END.
+
+           IF NOT WS-DRV-HALT-YES
+               PERFORM 2000-RUN-NOTEMGMT-START
+                  THRU 2000-RUN-NOTEMGMT-END
+           END-IF.
+
+           IF NOT WS-DRV-HALT-YES
+               PERFORM 3000-RUN-TRAIN-START THRU 3000-RUN-TRAIN-END
+           END-IF.
+
+           IF NOT WS-DRV-HALT-YES
+               PERFORM 4000-RUN-FILETEST-START
+                  THRU 4000-RUN-FILETEST-END
+           END-IF.
+
+           CLOSE F-RUNLOG.
+       0000-MAIN-END.
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+       1000-RUN-CPYGEN-START.
+           MOVE 'CPYGENBAT' TO WS-DRV-PROGRAM-ID.
+           MOVE "cd GENERATEUR && printf '\nNON\nNON\n' "
+              & '| ./cpygenbatch >/dev/null 2>&1' TO WS-SHELL-CMD.
+           CALL 'SYSTEM' USING WS-SHELL-CMD.
+           PERFORM DRV-CHECK-STATUS-START THRU DRV-CHECK-STATUS-END.
+           PERFORM DRV-LOG-STEP-START THRU DRV-LOG-STEP-END.
+       1000-RUN-CPYGEN-END.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       2000-RUN-NOTEMGMT-START.
+           MOVE 'NOTEMGMT' TO WS-DRV-PROGRAM-ID.
+           MOVE "cd 'Grade management' && echo NON | ./notemgmt "
+              & '>/dev/null 2>&1' TO WS-SHELL-CMD.
+           CALL 'SYSTEM' USING WS-SHELL-CMD.
+           PERFORM DRV-CHECK-STATUS-START THRU DRV-CHECK-STATUS-END.
+           PERFORM DRV-LOG-STEP-START THRU DRV-LOG-STEP-END.
+       2000-RUN-NOTEMGMT-END.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       3000-RUN-TRAIN-START.
+           MOVE 'TRAIN' TO WS-DRV-PROGRAM-ID.
+           MOVE 'cd Train && echo TOU | ./train >/dev/null 2>&1'
+              TO WS-SHELL-CMD.
+           CALL 'SYSTEM' USING WS-SHELL-CMD.
+           PERFORM DRV-CHECK-STATUS-START THRU DRV-CHECK-STATUS-END.
+           PERFORM DRV-LOG-STEP-START THRU DRV-LOG-STEP-END.
+       3000-RUN-TRAIN-END.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       4000-RUN-FILETEST-START.
+           MOVE 'FILETEST' TO WS-DRV-PROGRAM-ID.
+           MOVE './copyclient >/dev/null 2>&1' TO WS-SHELL-CMD.
+           CALL 'SYSTEM' USING WS-SHELL-CMD.
+           PERFORM DRV-CHECK-STATUS-START THRU DRV-CHECK-STATUS-END.
+           PERFORM DRV-LOG-STEP-START THRU DRV-LOG-STEP-END.
+       4000-RUN-FILETEST-END.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *  Relit batch-control.dat et retrouve la ligne de
+      *  WS-DRV-PROGRAM-ID pour verifier que l'etape vient de se
+      *  terminer proprement ; si non, on arrete l'enchainement.
+       DRV-CHECK-STATUS-START.
+           MOVE 0 TO WS-CTRL-COUNT.
+           MOVE 'NON' TO WS-CTRL-FINI.
+           MOVE 'INTROUVE' TO WS-DRV-LAST-STATUS.
+
+           OPEN INPUT F-CONTROL.
+           IF REC-CONTROL-STATUS = '00'
+             PERFORM UNTIL WS-CTRL-FINI = 'OUI'
+               READ F-CONTROL
+                   AT END
+                       MOVE 'OUI' TO WS-CTRL-FINI
+                   NOT AT END
+                       ADD 1 TO WS-CTRL-COUNT
+                       MOVE REC-CONTROL
+                          TO WS-CTRL-ENTRY(WS-CTRL-COUNT)
+               END-READ
+             END-PERFORM
+             CLOSE F-CONTROL
+           END-IF.
+
+           PERFORM VARYING WS-CTRL-IDX FROM 1 BY 1
+              UNTIL WS-CTRL-IDX > WS-CTRL-COUNT
+               IF WS-CTRL-E-PROGRAM(WS-CTRL-IDX) = WS-DRV-PROGRAM-ID
+                   MOVE WS-CTRL-E-STATUS(WS-CTRL-IDX)
+                      TO WS-DRV-LAST-STATUS
+               END-IF
+           END-PERFORM.
+
+           IF WS-DRV-LAST-STATUS NOT = 'COMPLETE'
+               SET WS-DRV-HALT-YES TO TRUE
+               DISPLAY 'ARRET DU TRAITEMENT : ' WS-DRV-PROGRAM-ID
+                  ' ne s''est pas termine avec succes (statut='
+                  WS-DRV-LAST-STATUS ')'
+           END-IF.
+       DRV-CHECK-STATUS-END.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *  Ecrit une ligne dans le journal de lot combine pour l'etape
+      *  qui vient de s'executer.
+       DRV-LOG-STEP-START.
+           MOVE SPACE TO REC-RUNLOG.
+           STRING WS-DRV-PROGRAM-ID DELIMITED BY SPACE
+              ' : ' DELIMITED BY SIZE
+              WS-DRV-LAST-STATUS DELIMITED BY SPACE
+              ' (' DELIMITED BY SIZE
+              FUNCTION CURRENT-DATE(1:14) DELIMITED BY SIZE
+              ')' DELIMITED BY SIZE
+              INTO REC-RUNLOG.
+           WRITE REC-RUNLOG.
+       DRV-LOG-STEP-END.
+           EXIT.
