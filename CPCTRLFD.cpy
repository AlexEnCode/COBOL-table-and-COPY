@@ -0,0 +1,12 @@
+      ******************************************************************
+      *  Layout du fichier de controle/redemarrage partage entre
+      *  cpygen, notemgmt, train et copyclient (batch-control.dat).
+      ******************************************************************
+       FD  F-CONTROL
+           RECORD CONTAINS 40 CHARACTERS
+           RECORDING MODE IS F.
+       01  REC-CONTROL.
+           03 CTRL-PROGRAM       PIC X(10).
+           03 CTRL-STATUS        PIC X(10).
+           03 CTRL-TIMESTAMP     PIC X(14).
+           03 FILLER             PIC X(06).
