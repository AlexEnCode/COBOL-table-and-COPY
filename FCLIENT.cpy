@@ -0,0 +1,13 @@
+      ******************************************************************
+      *  Layout du fichier client / employé (fichierclient.txt)
+      ******************************************************************
+       FD  F-EMPLOYE
+           RECORD CONTAINS 72 CHARACTERS
+           RECORDING MODE IS F.
+       01  R:CLIENT:.
+           03 :CLIENT:-ID        PIC X(8).
+           03 :CLIENT:-NOM       PIC X(20).
+           03 :CLIENT:-PRENOM    PIC X(20).
+           03 :CLIENT:-POSTE     PIC X(14).
+           03 :CLIENT:-SALAIRE   PIC X(7).
+           03 :CLIENT:-AGENCE    PIC X(3).
