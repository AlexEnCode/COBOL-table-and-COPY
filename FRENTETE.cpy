@@ -0,0 +1,19 @@
+      ******************************************************************
+      *  En-tête de colonnes pour affectation.dat (WORKING-STORAGE)
+      ******************************************************************
+       01  R-ENTETE.
+           03 FILLER PIC X(10) VALUE "ID".
+           03 FILLER PIC X     VALUE SPACE.
+           03 FILLER PIC X(20) VALUE "NOM".
+           03 FILLER PIC X     VALUE SPACE.
+           03 FILLER PIC X(20) VALUE "PRENOM".
+           03 FILLER PIC X     VALUE SPACE.
+           03 FILLER PIC X(20) VALUE "POSTE".
+           03 FILLER PIC X     VALUE SPACE.
+           03 FILLER PIC X(7)  VALUE "SALAIRE".
+           03 FILLER PIC X     VALUE SPACE.
+           03 FILLER PIC X(3)  VALUE "AGE".
+           03 FILLER PIC X     VALUE SPACE.
+           03 FILLER PIC X(23) VALUE "DEPARTEMENT".
+           03 FILLER PIC X     VALUE SPACE.
+           03 FILLER PIC X(26) VALUE "REGION".
