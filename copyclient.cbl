@@ -20,6 +20,21 @@
            ACCESS MODE IS SEQUENTIAL
            FILE STATUS IS REC-AFF-STATUS.
 
+           SELECT F-EXCEPT ASSIGN TO 'copyclient-except.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS REC-EXCEPT-STATUS.
+
+           SELECT F-TOPSAL ASSIGN TO 'top-earners.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS REC-TOPSAL-STATUS.
+
+           SELECT F-CONTROL ASSIGN TO 'batch-control.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS REC-CONTROL-STATUS.
+
        DATA DIVISION.
 
        FILE SECTION.
@@ -27,82 +42,160 @@
       * Ajout des élément .cpy et changement de texte pour FCLIENT
        COPY 'FCLIENT.cpy' REPLACING ==:CLIENT:== BY ==EMPLOYE==.
        COPY 'FCLISORTIE.cpy'.
-       COPY 'FDEPT.cpy'.       
-		 
-       WORKING-STORAGE SECTION.       
-      
-      * Les elements de l'en-tête n'ont pas besoin d'être dans FILE SEC 
+       COPY 'FDEPT.cpy'.
+       COPY 'CPCTRLFD.cpy'.
+
+       FD  F-EXCEPT
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F.
+       01  REC-EXCEPT                PIC X(80) VALUE SPACE.
+
+       FD  F-TOPSAL
+           RECORD CONTAINS 136 CHARACTERS
+           RECORDING MODE IS F.
+       01  REC-TOPSAL                PIC X(136) VALUE SPACE.
+
+       WORKING-STORAGE SECTION.
+
+      * Les elements de l'en-tête n'ont pas besoin d'être dans FILE SEC
        COPY 'FRENTETE.cpy'.
+       COPY 'CPCTRLWS.cpy'.
 
        01 REC-AFF-STATUS            PIC X(2) VALUE SPACE.
        01 REC-CLIENT-STATUS         PIC X(2) VALUE SPACE.
        01 REC-DEPT-STATUS           PIC X(2) VALUE SPACE.
+       01 REC-EXCEPT-STATUS         PIC X(2) VALUE SPACE.
+       01 REC-TOPSAL-STATUS         PIC X(2) VALUE SPACE.
+       01 WS-EXCEPT-COUNT           PIC 9(3) VALUE 0.
+       01 WS-AGENCE-FOUND           PIC X(01) VALUE 'N'.
+           88 WS-AGENCE-FOUND-YES       VALUE 'Y'.
+       01 WS-PROCESS-OK             PIC X(01) VALUE 'Y'.
+           88 WS-PROCESS-OK-YES         VALUE 'Y'.
+       01 WS-ID                     PIC 9(3) VALUE 1.
+       01 WS-ID2                    PIC 9(3) VALUE 1.
+       01 WS-SORT-TMP                PIC 9(3) VALUE 0.
        01 TIMING                    PIC 9(3) VALUE 1.
-       01 TIMING2                   PIC 9(3) VALUE 1.       
+       01 TIMING2                   PIC 9(3) VALUE 1.
+       01 TIMING3                   PIC 9(3) VALUE 1.
+       01 WS-DEPT-COUNT             PIC 9(3) VALUE 0.
+       01 WS-DEPT-FINI              PIC X(3) VALUE 'NON'.
+       01 WS-EMPLOYE-COUNT          PIC 9(3) VALUE 0.
+       01 WS-EMPLOYE-FINI           PIC X(3) VALUE 'NON'.
        01 TOTAL-SALAIRE             PIC 9(5) VALUE 0.
        01 TOTAL-SALAIRE-MEP         PIC X(11) VALUE SPACE.
-       01 VIRGULE                    PIC X(3) VALUE ",00".     
+       01 SUBTOTAL-MEP              PIC X(13) VALUE SPACE.
+       01 VIRGULE                    PIC X(3) VALUE ",00".
        01 EUROS                     PIC X(3) VALUE "€".
 
       * table d'enregistrement des departements
        01 WS-RDEPT.
-         02 WS-T-RDEPT OCCURS 101 TIMES. 
+         02 WS-T-RDEPT OCCURS 1 TO 999 TIMES
+               DEPENDING ON WS-DEPT-COUNT.
            03 WS-RDEPT-ID      PIC X(03) VALUE SPACE.
  	       03 WS-RDEPT-DEP     PIC X(23) VALUE SPACE.
        	   03 WS-RDEPT-REGION  PIC X(26) VALUE SPACE.
+           03 WS-RDEPT-SUBTOTAL PIC 9(07) VALUE 0.
 
       * table d'enregistrement des employés
        01 WS-REMPLOYE.
-         02 WS-T-REMPLOYE OCCURS 21 TIMES.
+         02 WS-T-REMPLOYE OCCURS 1 TO 999 TIMES
+               DEPENDING ON WS-EMPLOYE-COUNT.
 	       03 WS-REMPLOYE-ID      PIC X(8) VALUE SPACE.
            03 WS-REMPLOYE-NOM     PIC X(20) VALUE SPACE.
            03 WS-REMPLOYE-PRENOM  PIC X(20) VALUE SPACE.
            03 WS-REMPLOYE-POSTE   PIC X(14) VALUE SPACE.
            03 WS-REMPLOYE-SALAIRE PIC X(7) VALUE SPACE.
            03 WS-REMPLOYE-AGENCE  PIC X(3) VALUE SPACE.
-    
+
       * table d'enregistrement pour la sortie en txt
        01 WS-R-CLISOR.
-        02 WS-T-CLISOR OCCURS 21 TIMES.
+        02 WS-T-CLISOR OCCURS 1 TO 999 TIMES
+               DEPENDING ON WS-EMPLOYE-COUNT.
            03 WS-RCLISOR-ID      PIC X(10) VALUE SPACE.
-       	   03 FILLER          PIC X.
+       	   03 FILLER          PIC X VALUE SPACE.
        	   03 WS-RCLISOR-NOM     PIC X(20) VALUE SPACE.
-       	   03 FILLER          PIC X.
+       	   03 FILLER          PIC X VALUE SPACE.
        	   03 WS-RCLISOR-PRENOM  PIC X(20) VALUE SPACE.
-       	   03 FILLER          PIC X.
+       	   03 FILLER          PIC X VALUE SPACE.
        	   03 WS-RCLISOR-POSTE   PIC X(20) VALUE SPACE.
-       	   03 FILLER          PIC X.
+       	   03 FILLER          PIC X VALUE SPACE.
        	   03 WS-RCLISOR-SALAIRE.
-       	       06 WS-RCLISOR-SALAIRE-V PIC 9(5) VALUE ZERO.
-       	   03 FILLER          PIC X.
+       	       06 WS-RCLISOR-SALAIRE-V PIC 9(7) VALUE ZERO.
+       	   03 FILLER          PIC X VALUE SPACE.
        	   03 WS-RCLISOR-AGENCE  PIC X(03) VALUE SPACE.
-       	   03 FILLER          PIC X.
+       	   03 FILLER          PIC X VALUE SPACE.
        	   03 WS-RCLISOR-DEPART  PIC X(23) VALUE SPACE.
-       	   03 FILLER          PIC X.
+       	   03 FILLER          PIC X VALUE SPACE.
        	   03 WS-RCLISOR-REGION  PIC X(26) VALUE SPACE.
 
-       PROCEDURE DIVISION.        
+      * table des index pour le tri du rapport des plus hauts salaires
+       01 WS-SORT-IDX.
+         02 WS-SORT-KEY OCCURS 1 TO 999 TIMES
+               DEPENDING ON WS-EMPLOYE-COUNT
+               INDEXED BY IDX-SORT.
+           03 WS-SORT-EMPLOYE  PIC 9(3).
+
+       PROCEDURE DIVISION.
+
+      * Controle/redemarrage partage : signale un run precedent
+      * interrompu et marque ce programme comme demarre
+           MOVE 'FILETEST' TO WS-CTRL-PROGRAM-ID.
+           PERFORM CTRL-CHECK-START THRU CTRL-CHECK-END.
 
       * Perso, je set toujours mes timers juste avant de les utlisés a 1
            SET TIMING TO 1.
 
-      * boucle de sauvegarde du txt dans mon tableau departement 
+      * comptage du nombre de departements avant chargement
            OPEN INPUT F-DEPT.
-           PERFORM UNTIL TIMING = 101
+           IF REC-DEPT-STATUS NOT = '00'
+               DISPLAY 'ERROR INPUT FILE'
+               MOVE 'N' TO WS-PROCESS-OK
+               MOVE 'OUI' TO WS-DEPT-FINI
+           END-IF.
+           PERFORM UNTIL WS-DEPT-FINI = 'OUI'
+                   READ F-DEPT
+                    AT END
+                     MOVE 'OUI' TO WS-DEPT-FINI
+                    NOT AT END
+                     ADD 1 TO WS-DEPT-COUNT
+                   END-READ
+           END-PERFORM.
+           CLOSE F-DEPT.
+
+      * boucle de sauvegarde du txt dans mon tableau departement
+           OPEN INPUT F-DEPT.
+           PERFORM UNTIL TIMING > WS-DEPT-COUNT
                    READ F-DEPT
                     NOT AT END
                     MOVE RDEPT TO WS-T-RDEPT(TIMING)
-                     ADD 1 TO TIMING               
+                     ADD 1 TO TIMING
                    END-READ
            END-PERFORM.
            CLOSE F-DEPT.
 
            SET TIMING TO 1.
 
-      * boucle de sauvegarde du txt dans mon tableau employe 
+      * comptage du nombre d'employés avant chargement
+           OPEN INPUT F-EMPLOYE.
+           IF REC-CLIENT-STATUS NOT = '00'
+               DISPLAY 'ERROR INPUT FILE'
+               MOVE 'N' TO WS-PROCESS-OK
+               MOVE 'OUI' TO WS-EMPLOYE-FINI
+           END-IF.
+           PERFORM UNTIL WS-EMPLOYE-FINI = 'OUI'
+                   READ F-EMPLOYE
+                    AT END
+                     MOVE 'OUI' TO WS-EMPLOYE-FINI
+                    NOT AT END
+                     ADD 1 TO WS-EMPLOYE-COUNT
+                   END-READ
+           END-PERFORM.
+           CLOSE F-EMPLOYE.
+
+      * boucle de sauvegarde du txt dans mon tableau employe
            OPEN INPUT F-EMPLOYE.
-           PERFORM UNTIL TIMING = 21
-                   READ F-EMPLOYE 
+           PERFORM UNTIL TIMING > WS-EMPLOYE-COUNT
+                   READ F-EMPLOYE
                        NOT AT END
                          MOVE REMPLOYE TO WS-T-REMPLOYE(TIMING)
                          ADD 1 TO TIMING
@@ -110,12 +203,40 @@
            END-PERFORM.
            CLOSE F-EMPLOYE.
 
-      * Debut de la phase d'écriture 
+      * Debut de la phase d'écriture : seulement si les deux fichiers
+      * d'entree ont ete ouverts avec succes
+           IF WS-PROCESS-OK-YES
+               PERFORM 8000-WRITE-OUTPUT-START
+                  THRU 8000-WRITE-OUTPUT-END
+           END-IF.
+
+      * Controle/redemarrage partage : marque ce programme comme
+      * termine proprement, ou en echec si un fichier d'entree
+      * etait manquant
+           IF WS-PROCESS-OK-YES
+               PERFORM CTRL-COMPLETE-START THRU CTRL-COMPLETE-END
+           ELSE
+               PERFORM CTRL-FAIL-START THRU CTRL-FAIL-END
+           END-IF.
+
+      * Voilà! finito pipo!
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+       8000-WRITE-OUTPUT-START.
            OPEN OUTPUT F-CLISOR.
            CLOSE F-CLISOR.
            OPEN EXTEND F-CLISOR.
 
-      * Ecriture de l'en-tête            
+           OPEN OUTPUT F-EXCEPT.
+           CLOSE F-EXCEPT.
+           OPEN EXTEND F-EXCEPT.
+
+           OPEN OUTPUT F-TOPSAL.
+           CLOSE F-TOPSAL.
+           OPEN EXTEND F-TOPSAL.
+
+      * Ecriture de l'en-tête
            MOVE R-ENTETE TO R-CLISOR.
            WRITE R-CLISOR.
 
@@ -125,72 +246,147 @@
 
       * La première partie de la boucle enregistre les elements
       * du tableau employé du tableau de sortie
-           PERFORM  UNTIL TIMING = 21
-           MOVE  WS-REMPLOYE-ID(TIMING) TO WS-RCLISOR-ID(TIMING)
-           MOVE  WS-REMPLOYE-NOM(TIMING) TO WS-RCLISOR-NOM(TIMING)
-           MOVE  WS-REMPLOYE-PRENOM(TIMING) TO WS-RCLISOR-PRENOM(TIMING)
-           MOVE  WS-REMPLOYE-POSTE(TIMING) TO WS-RCLISOR-POSTE(TIMING)
-           MOVE  WS-REMPLOYE-SALAIRE(TIMING) 
-           TO WS-RCLISOR-SALAIRE(TIMING)
-           MOVE  WS-REMPLOYE-AGENCE(TIMING) 
-           TO WS-RCLISOR-AGENCE(TIMING)
-            DISPLAY  WS-T-REMPLOYE(TIMING)
-      
-      *La boucle dans la boucle vient injecter les données se trouvant
-      *dans le tableau de departement pour faire la jointure      
-           PERFORM UNTIL TIMING2 = 101          
-           IF WS-REMPLOYE-AGENCE(TIMING) = WS-RDEPT-ID(TIMING2) 
-             MOVE WS-RDEPT-REGION(TIMING2) 
-             TO WS-RCLISOR-REGION(TIMING)
-             MOVE WS-RDEPT-DEP(TIMING2) 
-             TO WS-RCLISOR-DEPART(TIMING)
-             SET TIMING2 TO 101
-           ELSE
-            ADD 1 TO TIMING2    
-           END-IF
-           END-PERFORM
-           ADD 1 TO TIMING
-           SET TIMING2 TO 1                     
+           PERFORM UNTIL TIMING > WS-EMPLOYE-COUNT
+               MOVE WS-REMPLOYE-ID(TIMING) TO WS-RCLISOR-ID(TIMING)
+               MOVE WS-REMPLOYE-NOM(TIMING) TO WS-RCLISOR-NOM(TIMING)
+               MOVE WS-REMPLOYE-PRENOM(TIMING)
+                  TO WS-RCLISOR-PRENOM(TIMING)
+               MOVE WS-REMPLOYE-POSTE(TIMING)
+                  TO WS-RCLISOR-POSTE(TIMING)
+               MOVE WS-REMPLOYE-AGENCE(TIMING)
+                  TO WS-RCLISOR-AGENCE(TIMING)
+               MOVE WS-REMPLOYE-SALAIRE(TIMING)
+                  TO WS-RCLISOR-SALAIRE-V(TIMING)
+               DISPLAY WS-T-REMPLOYE(TIMING)
+
+      * La boucle dans la boucle vient injecter les données se trouvant
+      * dans le tableau de departement pour faire la jointure
+               MOVE 'N' TO WS-AGENCE-FOUND
+               PERFORM UNTIL TIMING2 > WS-DEPT-COUNT
+                   IF WS-REMPLOYE-AGENCE(TIMING) = WS-RDEPT-ID(TIMING2)
+                       MOVE WS-RDEPT-REGION(TIMING2)
+                          TO WS-RCLISOR-REGION(TIMING)
+                       MOVE WS-RDEPT-DEP(TIMING2)
+                          TO WS-RCLISOR-DEPART(TIMING)
+                       ADD WS-RCLISOR-SALAIRE-V(TIMING)
+                          TO WS-RDEPT-SUBTOTAL(TIMING2)
+                       MOVE 'Y' TO WS-AGENCE-FOUND
+                       COMPUTE TIMING2 = WS-DEPT-COUNT + 1
+                   ELSE
+                       ADD 1 TO TIMING2
+                   END-IF
+               END-PERFORM
+
+      * Agence introuvable dans le tableau departement : exception
+               IF NOT WS-AGENCE-FOUND-YES
+                   ADD 1 TO WS-EXCEPT-COUNT
+                   MOVE SPACE TO REC-EXCEPT
+                   STRING "EMPLOYE " DELIMITED BY SIZE
+                      WS-REMPLOYE-ID(TIMING) DELIMITED BY SIZE
+                      " : AGENCE INCONNUE (" DELIMITED BY SIZE
+                      WS-REMPLOYE-AGENCE(TIMING) DELIMITED BY SIZE
+                      ")" DELIMITED BY SIZE
+                      INTO REC-EXCEPT
+                   WRITE REC-EXCEPT
+               END-IF
+
+               ADD 1 TO TIMING
+               SET TIMING2 TO 1
            END-PERFORM.
 
-      * Boucle d'écriture dans le tableau de sortie 
+      * Boucle d'écriture dans le tableau de sortie
            SET TIMING TO 1.
-           PERFORM  UNTIL TIMING = 21
-           MOVE WS-T-CLISOR(TIMING) TO R-CLISOR   
-           WRITE R-CLISOR
-           ADD 1 TO TIMING                    
+           PERFORM UNTIL TIMING > WS-EMPLOYE-COUNT
+               MOVE WS-T-CLISOR(TIMING) TO R-CLISOR
+               WRITE R-CLISOR
+               ADD 1 TO TIMING
+           END-PERFORM.
+
+      * Tri des employés par salaire décroissant (top-earners.dat)
+           SET IDX-SORT TO 1.
+           PERFORM UNTIL IDX-SORT > WS-EMPLOYE-COUNT
+               MOVE IDX-SORT TO WS-SORT-EMPLOYE(IDX-SORT)
+               SET IDX-SORT UP BY 1
+           END-PERFORM.
+
+           PERFORM VARYING WS-ID FROM 1 BY 1
+              UNTIL WS-ID >= WS-EMPLOYE-COUNT
+               PERFORM VARYING WS-ID2 FROM 1 BY 1
+                  UNTIL WS-ID2 > WS-EMPLOYE-COUNT - WS-ID
+                   IF WS-RCLISOR-SALAIRE-V(WS-SORT-EMPLOYE(WS-ID2)) <
+                      WS-RCLISOR-SALAIRE-V(WS-SORT-EMPLOYE(WS-ID2 + 1))
+                       MOVE WS-SORT-EMPLOYE(WS-ID2)   TO WS-SORT-TMP
+                       MOVE WS-SORT-EMPLOYE(WS-ID2 + 1)
+                          TO WS-SORT-EMPLOYE(WS-ID2)
+                       MOVE WS-SORT-TMP
+                          TO WS-SORT-EMPLOYE(WS-ID2 + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+           MOVE R-ENTETE TO REC-TOPSAL.
+           WRITE REC-TOPSAL.
+
+           SET IDX-SORT TO 1.
+           PERFORM UNTIL IDX-SORT > WS-EMPLOYE-COUNT
+               MOVE WS-T-CLISOR(WS-SORT-EMPLOYE(IDX-SORT)) TO REC-TOPSAL
+               WRITE REC-TOPSAL
+               SET IDX-SORT UP BY 1
            END-PERFORM.
-           
+
            SET TIMING TO 1.
-      
-      * Boucle pour calculer la somme des salaires         
+
+      * Boucle pour calculer la somme des salaires
            MOVE 0 TO TOTAL-SALAIRE.
-           PERFORM  UNTIL TIMING = 21
-               MOVE WS-REMPLOYE-SALAIRE(TIMING) 
-               TO WS-RCLISOR-SALAIRE-V(TIMING)
-               ADD WS-RCLISOR-SALAIRE-V(TIMING) 
-               TO TOTAL-SALAIRE
+           PERFORM UNTIL TIMING > WS-EMPLOYE-COUNT
+               MOVE WS-REMPLOYE-SALAIRE(TIMING)
+                  TO WS-RCLISOR-SALAIRE-V(TIMING)
+               ADD WS-RCLISOR-SALAIRE-V(TIMING) TO TOTAL-SALAIRE
                ADD 1 TO TIMING
            END-PERFORM.
-           
+
+      * Boucle d'écriture des sous-totaux par département/région
+           MOVE ALL '_' TO R-CLISOR.
+           WRITE R-CLISOR.
+
+           MOVE "Sous-totaux des salaires par département : "
+              TO R-CLISOR.
+           WRITE R-CLISOR.
+
+           SET TIMING3 TO 1.
+           PERFORM UNTIL TIMING3 > WS-DEPT-COUNT
+               IF WS-RDEPT-SUBTOTAL(TIMING3) > 0
+                   STRING WS-RDEPT-SUBTOTAL(TIMING3) VIRGULE EUROS
+                      DELIMITED BY SIZE INTO SUBTOTAL-MEP
+                   MOVE SPACE TO R-CLISOR
+                   STRING WS-RDEPT-DEP(TIMING3) " : " SUBTOTAL-MEP
+                      DELIMITED BY SIZE INTO R-CLISOR
+                   WRITE R-CLISOR
+               END-IF
+               ADD 1 TO TIMING3
+           END-PERFORM.
+
       * Mise en page des salaires, puis l'écriture
-           STRING TOTAL-SALAIRE VIRGULE EUROS DELIMITED BY 
-           SIZE INTO TOTAL-SALAIRE-MEP.
+           STRING TOTAL-SALAIRE VIRGULE EUROS DELIMITED BY SIZE
+              INTO TOTAL-SALAIRE-MEP.
 
            MOVE ALL '_' TO R-CLISOR.
-           WRITE R-CLISOR. 
+           WRITE R-CLISOR.
 
-           MOVE "La somme des salaires de tous les employés est de : " 
-           TO R-CLISOR.
-           WRITE R-CLISOR.  
+           MOVE "La somme des salaires de tous les employés est de : "
+              TO R-CLISOR.
+           WRITE R-CLISOR.
 
            MOVE TOTAL-SALAIRE-MEP TO R-CLISOR.
-           WRITE R-CLISOR. 
+           WRITE R-CLISOR.
 
            MOVE ALL '_' TO R-CLISOR.
-           WRITE R-CLISOR. 
+           WRITE R-CLISOR.
 
            CLOSE F-CLISOR.
+           CLOSE F-EXCEPT.
+           CLOSE F-TOPSAL.
+       8000-WRITE-OUTPUT-END.
+           EXIT.
 
-      * Voilà! finito pipo!
-           STOP RUN.   
+       COPY 'CPCTRLPR.cpy'.
