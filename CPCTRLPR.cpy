@@ -0,0 +1,96 @@
+      ******************************************************************
+      *  Paragraphes du controle/redemarrage partage entre cpygen,
+      *  notemgmt, train et copyclient. Lit et reecrit F-CONTROL
+      *  (assigne par chaque programme a 'batch-control.dat') en
+      *  entier a chaque appel, une ligne par programme.
+      *  Chaque programme doit PERFORM CTRL-COMPLETE-START THRU
+      *  CTRL-COMPLETE-END quand son traitement s'est bien termine,
+      *  ou PERFORM CTRL-FAIL-START THRU CTRL-FAIL-END sinon, juste
+      *  avant STOP RUN.
+      ******************************************************************
+       CTRL-CHECK-START.
+           MOVE 0 TO WS-CTRL-COUNT.
+           MOVE 'NON' TO WS-CTRL-FINI.
+           OPEN INPUT F-CONTROL.
+           IF REC-CONTROL-STATUS = '00'
+             PERFORM UNTIL WS-CTRL-FINI = 'OUI'
+               READ F-CONTROL
+                   AT END
+                       MOVE 'OUI' TO WS-CTRL-FINI
+                   NOT AT END
+                       ADD 1 TO WS-CTRL-COUNT
+                       MOVE REC-CONTROL
+                          TO WS-CTRL-ENTRY(WS-CTRL-COUNT)
+               END-READ
+             END-PERFORM
+             CLOSE F-CONTROL
+           END-IF.
+
+           MOVE 'N' TO WS-CTRL-FOUND.
+           PERFORM VARYING WS-CTRL-IDX FROM 1 BY 1
+              UNTIL WS-CTRL-IDX > WS-CTRL-COUNT
+               IF WS-CTRL-E-PROGRAM(WS-CTRL-IDX) = WS-CTRL-PROGRAM-ID
+                   MOVE 'Y' TO WS-CTRL-FOUND
+                   IF WS-CTRL-E-STATUS(WS-CTRL-IDX) = 'RUNNING'
+                       DISPLAY 'CONTROLE : la derniere execution de '
+                          WS-CTRL-PROGRAM-ID
+                          ' ne s''est pas terminee proprement'
+                   END-IF
+                   MOVE 'RUNNING' TO WS-CTRL-E-STATUS(WS-CTRL-IDX)
+                   MOVE FUNCTION CURRENT-DATE(1:14)
+                      TO WS-CTRL-E-TIME(WS-CTRL-IDX)
+               END-IF
+           END-PERFORM.
+
+           IF NOT WS-CTRL-FOUND-YES
+               ADD 1 TO WS-CTRL-COUNT
+               MOVE WS-CTRL-PROGRAM-ID
+                  TO WS-CTRL-E-PROGRAM(WS-CTRL-COUNT)
+               MOVE 'RUNNING' TO WS-CTRL-E-STATUS(WS-CTRL-COUNT)
+               MOVE FUNCTION CURRENT-DATE(1:14)
+                  TO WS-CTRL-E-TIME(WS-CTRL-COUNT)
+           END-IF.
+
+           PERFORM CTRL-REWRITE-START THRU CTRL-REWRITE-END.
+       CTRL-CHECK-END.
+           EXIT.
+
+       CTRL-COMPLETE-START.
+           PERFORM VARYING WS-CTRL-IDX FROM 1 BY 1
+              UNTIL WS-CTRL-IDX > WS-CTRL-COUNT
+               IF WS-CTRL-E-PROGRAM(WS-CTRL-IDX) = WS-CTRL-PROGRAM-ID
+                   MOVE 'COMPLETE' TO WS-CTRL-E-STATUS(WS-CTRL-IDX)
+                   MOVE FUNCTION CURRENT-DATE(1:14)
+                      TO WS-CTRL-E-TIME(WS-CTRL-IDX)
+               END-IF
+           END-PERFORM.
+           PERFORM CTRL-REWRITE-START THRU CTRL-REWRITE-END.
+       CTRL-COMPLETE-END.
+           EXIT.
+
+       CTRL-FAIL-START.
+           PERFORM VARYING WS-CTRL-IDX FROM 1 BY 1
+              UNTIL WS-CTRL-IDX > WS-CTRL-COUNT
+               IF WS-CTRL-E-PROGRAM(WS-CTRL-IDX) = WS-CTRL-PROGRAM-ID
+                   MOVE 'FAILED' TO WS-CTRL-E-STATUS(WS-CTRL-IDX)
+                   MOVE FUNCTION CURRENT-DATE(1:14)
+                      TO WS-CTRL-E-TIME(WS-CTRL-IDX)
+               END-IF
+           END-PERFORM.
+           PERFORM CTRL-REWRITE-START THRU CTRL-REWRITE-END.
+       CTRL-FAIL-END.
+           EXIT.
+
+       CTRL-REWRITE-START.
+           OPEN OUTPUT F-CONTROL.
+           PERFORM VARYING WS-CTRL-IDX FROM 1 BY 1
+              UNTIL WS-CTRL-IDX > WS-CTRL-COUNT
+               MOVE SPACE TO REC-CONTROL
+               MOVE WS-CTRL-E-PROGRAM(WS-CTRL-IDX) TO CTRL-PROGRAM
+               MOVE WS-CTRL-E-STATUS(WS-CTRL-IDX) TO CTRL-STATUS
+               MOVE WS-CTRL-E-TIME(WS-CTRL-IDX) TO CTRL-TIMESTAMP
+               WRITE REC-CONTROL
+           END-PERFORM.
+           CLOSE F-CONTROL.
+       CTRL-REWRITE-END.
+           EXIT.
