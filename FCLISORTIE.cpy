@@ -0,0 +1,7 @@
+      ******************************************************************
+      *  Layout du fichier de sortie (affectation.dat)
+      ******************************************************************
+       FD  F-CLISOR
+           RECORD CONTAINS 136 CHARACTERS
+           RECORDING MODE IS F.
+       01  R-CLISOR             PIC X(136).
