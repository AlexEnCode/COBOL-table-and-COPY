@@ -0,0 +1,10 @@
+      ******************************************************************
+      *  Layout du fichier des départements (fr-liste-dept.txt)
+      ******************************************************************
+       FD  F-DEPT
+           RECORD CONTAINS 52 CHARACTERS
+           RECORDING MODE IS F.
+       01  RDEPT.
+           03 DEPT-ID       PIC X(03).
+           03 DEPT-DEP      PIC X(23).
+           03 DEPT-REGION   PIC X(26).
