@@ -0,0 +1,21 @@
+      ******************************************************************
+      *  Zones de travail du controle/redemarrage partage.
+      *  Chaque programme doit MOVE son propre nom dans
+      *  WS-CTRL-PROGRAM-ID avant de PERFORM CTRL-CHECK-START THRU
+      *  CTRL-CHECK-END, puis PERFORM CTRL-COMPLETE-START THRU
+      *  CTRL-COMPLETE-END juste avant STOP RUN.
+      ******************************************************************
+       01 REC-CONTROL-STATUS      PIC X(02) VALUE SPACE.
+       01 WS-CTRL-PROGRAM-ID      PIC X(10) VALUE SPACE.
+       01 WS-CTRL-COUNT           PIC 9(02) VALUE 0.
+       01 WS-CTRL-FINI            PIC X(03) VALUE 'NON'.
+       01 WS-CTRL-FOUND           PIC X(01) VALUE 'N'.
+           88 WS-CTRL-FOUND-YES       VALUE 'Y'.
+       01 WS-CTRL-IDX             PIC 9(02) VALUE 0.
+
+       01 WS-CTRL-TABLE.
+           03 WS-CTRL-ENTRY OCCURS 1 TO 50 TIMES
+                 DEPENDING ON WS-CTRL-COUNT.
+               05 WS-CTRL-E-PROGRAM   PIC X(10) VALUE SPACE.
+               05 WS-CTRL-E-STATUS    PIC X(10) VALUE SPACE.
+               05 WS-CTRL-E-TIME      PIC X(14) VALUE SPACE.
