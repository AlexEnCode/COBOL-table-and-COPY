@@ -25,7 +25,25 @@
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS F-OUTPUT-STATUS.
 
-      ****************************************************************** 
+           SELECT F-CSV
+               ASSIGN TO 'bulletin.csv'
+               ACCESS MODE IS SEQUENTIAL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS F-CSV-STATUS.
+
+           SELECT F-REJECTS
+               ASSIGN TO 'rejects.dat'
+               ACCESS MODE IS SEQUENTIAL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS F-REJECTS-STATUS.
+
+           SELECT F-CONTROL
+               ASSIGN TO '../batch-control.dat'
+               ACCESS MODE IS SEQUENTIAL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS REC-CONTROL-STATUS.
+
+      ******************************************************************
        DATA DIVISION.
        FILE SECTION.
        FD  F-INPUT
@@ -41,27 +59,49 @@
            03 R-S-AGE            PIC 9(02).       
 
        01  REC-COURSE.
-           03 R-C-KEY            PIC 9(02).       
-           03 R-C-LABEL          PIC X(21).       
-           03 R-C-COEF           PIC X(03).       
+           03 R-C-KEY            PIC 9(02).
+           03 R-C-LABEL          PIC X(21).
+           03 R-C-COEF           PIC X(03).
            03 R-C-GRADE          PIC X(05).
 
+       01  REC-ABSENCE.
+           03 R-A-KEY            PIC 9(02).
+           03 R-A-NBABS          PIC 9(02).
+
        FD  F-OUTPUT
            RECORD CONTAINS 200 CHARACTERS
            RECORDING MODE IS F.
        01  REC-F-OUTPUT        PIC X(2000).
 
+       FD  F-CSV
+           RECORD CONTAINS 200 CHARACTERS
+           RECORDING MODE IS F.
+       01  REC-F-CSV           PIC X(200).
+
+       FD  F-REJECTS
+           RECORD CONTAINS 200 CHARACTERS
+           RECORDING MODE IS F.
+       01  REC-F-REJECT        PIC X(200).
+
+       COPY 'CPCTRLFD.cpy'.
+
       ******************************************************************
 
        WORKING-STORAGE SECTION.
 
+       COPY 'CPCTRLWS.cpy'.
+
        01 BULLETIN-CONTENT. 
         02 FILLER             PIC X(3)  VALUE ' | ' .
         02 FS-NAME            PIC X(20) VALUE SPACE.
         02 FILLER             PIC X(3)  VALUE ' | ' . 
         02 FS-MOYENNE         PIC x(05) VALUE '99,99'.
         02 FILLER             PIC X(3)  VALUE ' | ' .
-        02 FS-MAT-LIST 
+        02 FS-ABSENCES        PIC ZZ9   VALUE ZERO.
+        02 FILLER             PIC X(3)  VALUE ' | ' .
+        02 FS-STATUS          PIC X(07) VALUE SPACE.
+        02 FILLER             PIC X(3)  VALUE ' | ' .
+        02 FS-MAT-LIST
                OCCURS 1 TO 999 TIMES
                DEPENDING ON COURSE-LGTH
                INDEXED BY IDX-MAT.
@@ -74,9 +114,34 @@
            88 F-INPUT-STATUS-EOF   VALUE '10'.
 
        01  F-OUTPUT-STATUS          PIC X(02) VALUE SPACE.
-           88 F-OUTPUT-STATUS-OK    VALUE '00'.        
+           88 F-OUTPUT-STATUS-OK    VALUE '00'.
            88 F-OUTPUT-STATUS-EOF   VALUE '10'.
 
+       01  F-CSV-STATUS             PIC X(02) VALUE SPACE.
+           88 F-CSV-STATUS-OK       VALUE '00'.
+
+       01  WS-CSV-MODE              PIC X(03) VALUE 'NON'.
+           88 WS-CSV-MODE-YES               VALUE 'OUI'.
+       01  WS-CSV-LINE              PIC X(200) VALUE SPACE.
+       01  WS-CSV-PTR               PIC 9(03).
+
+       01  F-REJECTS-STATUS         PIC X(02) VALUE SPACE.
+           88 F-REJECTS-STATUS-OK   VALUE '00'.
+
+       01  WS-ROW-VALID             PIC X(01) VALUE 'Y'.
+           88 WS-ROW-VALID-YES              VALUE 'Y'.
+       01  WS-REJECT-COUNT          PIC 9(04) VALUE 0.
+       01  WS-REJECT-REASON        PIC X(40) VALUE SPACE.
+       01  WS-CHK-IDX               PIC 9(02).
+       01  WS-CHK-CHAR              PIC X(01).
+       01  WS-CHK-TEXT               PIC X(10) VALUE SPACE.
+       01  WS-CHK-LEN                PIC 9(02).
+       01  WS-CHK-OK                 PIC X(01) VALUE 'Y'.
+           88 WS-CHK-OK-YES                  VALUE 'Y'.
+       01  WS-GRADE-NUM              PIC 99V99.
+       01  WS-PROCESS-OK             PIC X(01) VALUE 'Y'.
+           88 WS-PROCESS-OK-YES              VALUE 'Y'.
+
        01  DATA-STUDENT.
            03 STUDENT-LGTH     PIC 9(03) VALUE 1.
            03 STUDENT  
@@ -86,6 +151,14 @@
                    05 S-LASTNAME   PIC X(10).
                    05 S-FIRSTNAME  PIC X(10).
                    05 S-AGE        PIC 9(02).
+                   05 S-NBABS      PIC 9(02) VALUE 0.
+
+       01  WS-SORT-IDX.
+           03 WS-SORT-KEY
+               OCCURS 1 TO 999 TIMES
+               DEPENDING ON STUDENT-LGTH
+               INDEXED BY IDX-SORT.
+                   05 WS-SORT-STUDENT PIC 9(03).
 
        01  DATA-COURSE.
            03 COURSE-LGTH     PIC 9(03) VALUE 1.
@@ -96,6 +169,8 @@
                    05 C-COEF       PIC 9V9.
                    05 C-LABEL      PIC X(25).
                    05 C-MOYENNE    PIC 99,99.
+                   05 C-MIN        PIC 99,99.
+                   05 C-MAX        PIC 99,99.
 
        01  DATA-GRADE.
            03 GRADE-LGTH      PIC 9(03) VALUE 1.
@@ -116,14 +191,18 @@
                    05 M-S-FULLNAME PIC X(40).
                    05 M-MOYENNE    PIC 99V99 VALUE 00.
 
-       01 WS-BULLETIN-HEAD. 
+       01 WS-BULLETIN-HEAD.
         02 FILLER               PIC X(3)     VALUE ' | ' .
         02 FILLER               PIC X(20)   
         VALUE "    NOM ELEVE       ".
         02 FILLER               PIC X(3)     VALUE ' | ' . 
         02 FILLER               PIC X(05)    VALUE " MOY ".
-        02 FILLER               PIC X(3)     VALUE ' | ' . 
-        02 WS-MAT-TETE. 
+        02 FILLER               PIC X(3)     VALUE ' | ' .
+        02 FILLER               PIC X(03)    VALUE "ABS".
+        02 FILLER               PIC X(3)     VALUE ' | ' .
+        02 FILLER               PIC X(07)    VALUE "STATUT ".
+        02 FILLER               PIC X(3)     VALUE ' | ' .
+        02 WS-MAT-TETE.
            04 WS-MAT-LIST 
                OCCURS 1 TO 999 TIMES
                DEPENDING ON COURSE-LGTH
@@ -144,11 +223,22 @@
        01  WS-ID             PIC 99.
        01  WS-ID2            PIC 99.
        01  WS-ID-3           PIC 99.
+       01  WS-ID-ORIG        PIC 9(03).
+       01  WS-SORT-TMP       PIC 9(03).
 
        01  SOMME-STUDENT-NOTE PIC 999v99.
        01  CALC-STUDENT-NOTE  PIC 999v99.
        01  COEF-FLOT          PIC 9v9.
 
+       01  WS-STAT-SUM        PIC 999v99.
+       01  WS-STAT-COUNT      PIC 9(03).
+       01  WS-STAT-MIN        PIC 99v99.
+       01  WS-STAT-MAX        PIC 99v99.
+       01  WS-STAT-AVG        PIC 99v99.
+       01  WS-PNT-STAT        PIC Z9,99.
+
+       01  WS-PASS-THRESHOLD  PIC 99v99 VALUE 10,00.
+
 
 
       ******************************************************************     
@@ -159,10 +249,29 @@
 
       ******************************************************************
        0000-MAIN-START.
-           PERFORM 7000-READ-START   THRU 7000-READ-END. 
+      * Controle/redemarrage partage : signale un run precedent
+      * interrompu et marque ce programme comme demarre
+           MOVE 'NOTEMGMT' TO WS-CTRL-PROGRAM-ID.
+           PERFORM CTRL-CHECK-START THRU CTRL-CHECK-END.
 
+           DISPLAY "Exporter le bulletin en CSV (OUI/NON) ? "
+              WITH NO ADVANCING.
+           ACCEPT WS-CSV-MODE.
 
-           PERFORM 7100-WRITE-START  THRU 7100-WRITE-END.
+           PERFORM 7000-READ-START   THRU 7000-READ-END.
+
+
+           IF WS-PROCESS-OK-YES
+               PERFORM 7100-WRITE-START  THRU 7100-WRITE-END
+           END-IF.
+
+      * Controle/redemarrage partage : marque ce programme comme
+      * termine proprement, ou en echec si la lecture a echoue
+           IF WS-PROCESS-OK-YES
+               PERFORM CTRL-COMPLETE-START THRU CTRL-COMPLETE-END
+           ELSE
+               PERFORM CTRL-FAIL-START THRU CTRL-FAIL-END
+           END-IF.
        0000-MAIN-END.
 
            STOP RUN.
@@ -171,10 +280,12 @@
        7000-READ-START.
 
            SET GRADE-LGTH COURSE-LGTH STUDENT-LGTH TO 1.
-           OPEN INPUT F-INPUT.          
+           OPEN INPUT F-INPUT.
+           OPEN OUTPUT F-REJECTS.
 
            IF NOT F-INPUT-STATUS-OK
                DISPLAY 'ERROR INPUT FILE'
+               MOVE 'N' TO WS-PROCESS-OK
                GO TO 7000-READ-END
            END-IF.
 
@@ -183,25 +294,40 @@
                IF F-INPUT-STATUS-EOF
                    GO TO 7000-READ-END
                END-IF
-               EVALUATE REC-F-INPUT-2
-                   WHEN '01'
-                       PERFORM 8010-HANDLE-STUDENT-START 
-                           THRU 8010-HANDLE-STUDENT-END
-                   WHEN '02'
-                       PERFORM 8020-HANDLE-COURSE-START 
-                           THRU 8020-HANDLE-COURSE-END
-                       PERFORM 8030-HANDLE-GRADE-START
-                           THRU 8030-HANDLE-GRADE-END
+               PERFORM 8005-VALIDATE-ROW-START
+                   THRU 8005-VALIDATE-ROW-END
+               IF WS-ROW-VALID-YES
+                   EVALUATE REC-F-INPUT-2
+                       WHEN '01'
+                           PERFORM 8010-HANDLE-STUDENT-START
+                               THRU 8010-HANDLE-STUDENT-END
+                       WHEN '02'
+                           PERFORM 8020-HANDLE-COURSE-START
+                               THRU 8020-HANDLE-COURSE-END
+                           PERFORM 8030-HANDLE-GRADE-START
+                               THRU 8030-HANDLE-GRADE-END
+                       WHEN '03'
+                           PERFORM 8040-HANDLE-ABSENCE-START
+                               THRU 8040-HANDLE-ABSENCE-END
+                   END-EVALUATE
+               END-IF
            END-PERFORM.
 
        7000-READ-END.
            SET GRADE-LGTH COURSE-LGTH STUDENT-LGTH DOWN BY 1.
-           CLOSE F-INPUT.  
+           CLOSE F-INPUT.
+           CLOSE F-REJECTS.
            EXIT.
 
       ******************************************************************
        7100-WRITE-START.
            OPEN OUTPUT F-OUTPUT.
+           IF WS-CSV-MODE-YES
+               OPEN OUTPUT F-CSV
+               MOVE "NOM;COURS;NOTE" TO WS-CSV-LINE
+               MOVE WS-CSV-LINE TO REC-F-CSV
+               WRITE REC-F-CSV
+           END-IF.
            PERFORM 9010-HEADER-START       THRU 9010-HEADER-END.
   
            PERFORM 9015-TABLE-HEADER-START THRU 9015-TABLE-HEADER-END.
@@ -210,43 +336,94 @@
            
            PERFORM 9019-MOYENNE-START      THRU 9019-MOYENNE-END.
 
+           PERFORM 9021-COURSE-STATS-START THRU 9021-COURSE-STATS-END.
+
            PERFORM 9020-FOOTER-START       THRU 9020-FOOTER-END.
            
 
        7100-WRITE-END.
            CLOSE F-OUTPUT.
+           IF WS-CSV-MODE-YES
+               CLOSE F-CSV
+           END-IF.
            EXIT.
 
-      ******************************************************************   
+      ******************************************************************
+       7208-SORT-STUDENTS-START.
+
+           SET IDX-SORT TO 1.
+           PERFORM UNTIL IDX-SORT > STUDENT-LGTH
+               MOVE IDX-SORT TO WS-SORT-STUDENT(IDX-SORT)
+               SET IDX-SORT UP BY 1
+           END-PERFORM.
+
+           PERFORM VARYING WS-ID FROM 1 BY 1
+              UNTIL WS-ID >= STUDENT-LGTH
+               PERFORM VARYING WS-ID2 FROM 1 BY 1
+                  UNTIL WS-ID2 > STUDENT-LGTH - WS-ID
+                   IF S-LASTNAME(WS-SORT-STUDENT(WS-ID2)) >
+                      S-LASTNAME(WS-SORT-STUDENT(WS-ID2 + 1))
+                      OR (S-LASTNAME(WS-SORT-STUDENT(WS-ID2)) =
+                          S-LASTNAME(WS-SORT-STUDENT(WS-ID2 + 1))
+                      AND S-FIRSTNAME(WS-SORT-STUDENT(WS-ID2)) >
+                          S-FIRSTNAME(WS-SORT-STUDENT(WS-ID2 + 1)))
+                       MOVE WS-SORT-STUDENT(WS-ID2)   TO WS-SORT-TMP
+                       MOVE WS-SORT-STUDENT(WS-ID2 + 1)
+                          TO WS-SORT-STUDENT(WS-ID2)
+                       MOVE WS-SORT-TMP
+                          TO WS-SORT-STUDENT(WS-ID2 + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       7208-SORT-STUDENTS-END.
+           EXIT.
+      ******************************************************************
        7209-GRADE-MANAGEMENT-START.
 
+           PERFORM 7208-SORT-STUDENTS-START
+              THRU 7208-SORT-STUDENTS-END.
+
            SET WS-ID TO 0.
-           SET WS-ID2 TO 0.
 
            PERFORM  STUDENT-LGTH  TIMES
-           ADD 1 TO WS-ID  
-           INITIALIZE BULLETIN-CONTENT       
-           INITIALIZE REC-F-OUTPUT 
+           ADD 1 TO WS-ID
+           SET WS-ID-ORIG TO WS-SORT-STUDENT(WS-ID)
+           INITIALIZE BULLETIN-CONTENT
+           INITIALIZE REC-F-OUTPUT
            SET COEF-FLOT          TO 0
            SET CALC-STUDENT-NOTE  TO 0
+           COMPUTE WS-ID2 = (WS-ID-ORIG - 1) * COURSE-LGTH
 
-           STRING S-FIRSTNAME(WS-ID)
-           SPACE  S-LASTNAME(WS-ID) 
+           STRING S-FIRSTNAME(WS-ID-ORIG)
+           SPACE  S-LASTNAME(WS-ID-ORIG)
            DELIMITED BY SIZE
            INTO FS-NAME
-                 
-           PERFORM 7221-START-NOTE-MGMT 
+
+           MOVE S-NBABS(WS-ID-ORIG) TO FS-ABSENCES
+
+           PERFORM 7221-START-NOTE-MGMT
            THRU    7221-END-NOTE-MGMT
 
               DIVIDE CALC-STUDENT-NOTE BY COEF-FLOT 
               GIVING CALC-STUDENT-NOTE ROUNDED
-            MOVE CALC-STUDENT-NOTE      TO WS-PNT-GRADE  
+            MOVE CALC-STUDENT-NOTE      TO WS-PNT-GRADE
             MOVE  WS-PNT-GRADE          TO FS-MOYENNE
 
+           IF CALC-STUDENT-NOTE >= WS-PASS-THRESHOLD
+               MOVE "ADMIS  " TO FS-STATUS
+           ELSE
+               MOVE "AJOURNE" TO FS-STATUS
+           END-IF
+
+           IF WS-CSV-MODE-YES
+               PERFORM 7222-WRITE-CSV-ROW-START
+                  THRU 7222-WRITE-CSV-ROW-END
+           END-IF
 
            MOVE BULLETIN-CONTENT       TO REC-F-OUTPUT
            WRITE REC-F-OUTPUT
- 
+
            END-PERFORM.
            
        7209-GRADE-MANAGEMENT-END.
@@ -275,6 +452,136 @@
        7221-END-NOTE-MGMT.
            EXIT.
       ******************************************************************
+       7222-WRITE-CSV-ROW-START.
+
+      * Une ligne CSV par couple etudiant/cours, comme demande --
+      * pas une ligne large par etudiant avec les notes en colonnes.
+           SET IDX-MAT TO 1.
+           PERFORM UNTIL IDX-MAT > COURSE-LGTH
+               MOVE SPACE TO WS-CSV-LINE
+               MOVE 1 TO WS-CSV-PTR
+               STRING FUNCTION TRIM(FS-NAME) ";"
+                  FUNCTION TRIM(C-LABEL(IDX-MAT)) ";"
+                  FUNCTION TRIM(FS-NOTE(IDX-MAT))
+                  DELIMITED BY SIZE
+                  INTO WS-CSV-LINE
+                  WITH POINTER WS-CSV-PTR
+               MOVE WS-CSV-LINE TO REC-F-CSV
+               WRITE REC-F-CSV
+               SET IDX-MAT UP BY 1
+           END-PERFORM.
+
+       7222-WRITE-CSV-ROW-END.
+           EXIT.
+      ******************************************************************
+       8005-VALIDATE-ROW-START.
+
+           MOVE 'Y' TO WS-ROW-VALID.
+           MOVE SPACE TO WS-REJECT-REASON.
+
+           EVALUATE REC-F-INPUT-2
+               WHEN '01'
+                   IF R-S-LASTNAME = SPACES
+                      OR R-S-FIRSTNAME = SPACES
+                      OR R-S-AGE NOT NUMERIC
+                      OR R-S-AGE = 0
+                       MOVE 'N' TO WS-ROW-VALID
+                       STRING "ETUDIANT INVALIDE : "
+                          R-S-LASTNAME " " R-S-FIRSTNAME
+                          DELIMITED BY SIZE
+                          INTO WS-REJECT-REASON
+                   END-IF
+               WHEN '02'
+                   IF R-C-LABEL = SPACES
+                       MOVE 'N' TO WS-ROW-VALID
+                       MOVE "COURS INVALIDE : LIBELLE VIDE"
+                          TO WS-REJECT-REASON
+                   ELSE
+                       MOVE SPACE TO WS-CHK-TEXT
+                       MOVE R-C-COEF TO WS-CHK-TEXT(1:3)
+                       MOVE 3 TO WS-CHK-LEN
+                       PERFORM 8006-CHECK-DIGITS-START
+                          THRU 8006-CHECK-DIGITS-END
+                       IF NOT WS-CHK-OK-YES
+                           MOVE 'N' TO WS-ROW-VALID
+                           STRING "COURS INVALIDE : COEFFICIENT ("
+                              R-C-LABEL(1:15) ")"
+                              DELIMITED BY SIZE
+                              INTO WS-REJECT-REASON
+                       END-IF
+                       IF WS-ROW-VALID-YES
+                           MOVE SPACE TO WS-CHK-TEXT
+                           MOVE R-C-GRADE TO WS-CHK-TEXT(1:5)
+                           MOVE 5 TO WS-CHK-LEN
+                           PERFORM 8006-CHECK-DIGITS-START
+                              THRU 8006-CHECK-DIGITS-END
+                           IF NOT WS-CHK-OK-YES
+                               MOVE 'N' TO WS-ROW-VALID
+                               STRING "COURS INVALIDE : NOTE ("
+                                  R-C-LABEL(1:15) ")"
+                                  DELIMITED BY SIZE
+                                  INTO WS-REJECT-REASON
+                           END-IF
+                           IF WS-ROW-VALID-YES
+                               MOVE FUNCTION NUMVAL(R-C-GRADE)
+                                  TO WS-GRADE-NUM
+                               IF WS-GRADE-NUM > 20
+                                   MOVE 'N' TO WS-ROW-VALID
+                                   STRING "COURS INVALIDE : NOTE HORS "
+                                      "BORNES (" R-C-LABEL(1:15) ")"
+                                      DELIMITED BY SIZE
+                                      INTO WS-REJECT-REASON
+                               END-IF
+                           END-IF
+                       END-IF
+                   END-IF
+               WHEN '03'
+                   IF R-A-NBABS NOT NUMERIC
+                       MOVE 'N' TO WS-ROW-VALID
+                       MOVE "ABSENCE INVALIDE : NB ABSENCES"
+                          TO WS-REJECT-REASON
+                   ELSE
+                       IF STUDENT-LGTH = 1
+                           MOVE 'N' TO WS-ROW-VALID
+                           MOVE "ABSENCE INVALIDE : AUCUN ETUDIANT"
+                              TO WS-REJECT-REASON
+                       END-IF
+                   END-IF
+               WHEN OTHER
+                   MOVE 'N' TO WS-ROW-VALID
+                   STRING "TYPE ENREGISTREMENT INCONNU : "
+                      REC-F-INPUT-2
+                      DELIMITED BY SIZE
+                      INTO WS-REJECT-REASON
+           END-EVALUATE.
+
+           IF NOT WS-ROW-VALID-YES
+               ADD 1 TO WS-REJECT-COUNT
+               INITIALIZE REC-F-REJECT
+               STRING FUNCTION TRIM(WS-REJECT-REASON)
+                  DELIMITED BY SIZE
+                  INTO REC-F-REJECT
+               WRITE REC-F-REJECT
+           END-IF.
+
+       8005-VALIDATE-ROW-END.
+           EXIT.
+      ******************************************************************
+       8006-CHECK-DIGITS-START.
+
+           MOVE 'Y' TO WS-CHK-OK.
+           PERFORM VARYING WS-CHK-IDX FROM 1 BY 1
+              UNTIL WS-CHK-IDX > WS-CHK-LEN
+               MOVE WS-CHK-TEXT(WS-CHK-IDX:1) TO WS-CHK-CHAR
+               IF (WS-CHK-CHAR < '0' OR WS-CHK-CHAR > '9')
+                  AND WS-CHK-CHAR NOT = ',' AND WS-CHK-CHAR NOT = SPACE
+                   MOVE 'N' TO WS-CHK-OK
+               END-IF
+           END-PERFORM.
+
+       8006-CHECK-DIGITS-END.
+           EXIT.
+      ******************************************************************
 
        8010-HANDLE-STUDENT-START.
 
@@ -318,12 +625,19 @@
            INTO G-S-FULLNAME(GRADE-LGTH).
             
            MOVE R-C-LABEL TO G-C-LABEL(GRADE-LGTH).
-           MOVE R-C-GRADE TO G-GRADE(GRADE-LGTH).  
+           MOVE R-C-GRADE TO G-GRADE(GRADE-LGTH).
            SET GRADE-LGTH UP BY 1.
 
        8030-HANDLE-GRADE-END.
 
-      ****************************************************************** 
+      ******************************************************************
+       8040-HANDLE-ABSENCE-START.
+
+           MOVE R-A-NBABS TO S-NBABS(STUDENT-LGTH - 1).
+
+       8040-HANDLE-ABSENCE-END.
+
+      ******************************************************************
        9010-HEADER-START.
            INITIALIZE REC-F-OUTPUT.
            MOVE ALL '*' TO REC-F-OUTPUT(1:115).
@@ -410,8 +724,11 @@
            DISPLAY  CALC-STUDENT-NOTE
            MOVE CALC-STUDENT-NOTE TO C-MOYENNE(WS-ID2)
 
-           MOVE COURSE(WS-ID2) TO REC-F-OUTPUT
-           WRITE REC-F-OUTPUT
+      * Le dump brut du groupe COURSE a ete retire : il incluait
+      * desormais C-MIN/C-MAX, non encore renseignes a ce stade (ils
+      * ne le sont que par 9021-COURSE-STATS-START, juste apres), et
+      * le bloc "STATISTIQUES PAR COURS" de 9021 rend deja cette
+      * information correctement.
            ADD 1 TO WS-ID-3
            ADD 1 to WS-ID2
            SET WS-ID TO WS-ID-3
@@ -419,6 +736,68 @@
 
        9019-MOYENNE-END.
            EXIT.
+      ******************************************************************
+       9021-COURSE-STATS-START.
+
+           INITIALIZE REC-F-OUTPUT.
+           MOVE '*' TO REC-F-OUTPUT(1:1).
+           MOVE '*' TO REC-F-OUTPUT(115:1).
+           MOVE 'STATISTIQUES PAR COURS' TO REC-F-OUTPUT(33:23).
+           WRITE REC-F-OUTPUT.
+
+           SET IDX-COURSE TO 1.
+           PERFORM UNTIL IDX-COURSE > COURSE-LGTH
+               SET WS-STAT-COUNT TO 0
+               SET WS-STAT-SUM   TO 0
+               SET WS-STAT-MIN   TO 0
+               SET WS-STAT-MAX   TO 0
+               SET IDX-GRADE TO 1
+               PERFORM UNTIL IDX-GRADE > GRADE-LGTH
+                   IF G-C-LABEL(IDX-GRADE) EQUAL C-LABEL(IDX-COURSE)
+                       ADD G-GRADE(IDX-GRADE) TO WS-STAT-SUM
+                       ADD 1 TO WS-STAT-COUNT
+                       IF WS-STAT-COUNT EQUAL 1
+                           MOVE G-GRADE(IDX-GRADE) TO WS-STAT-MIN
+                           MOVE G-GRADE(IDX-GRADE) TO WS-STAT-MAX
+                       ELSE
+                           IF G-GRADE(IDX-GRADE) < WS-STAT-MIN
+                               MOVE G-GRADE(IDX-GRADE) TO WS-STAT-MIN
+                           END-IF
+                           IF G-GRADE(IDX-GRADE) > WS-STAT-MAX
+                               MOVE G-GRADE(IDX-GRADE) TO WS-STAT-MAX
+                           END-IF
+                       END-IF
+                   END-IF
+                   SET IDX-GRADE UP BY 1
+               END-PERFORM
+               IF WS-STAT-COUNT > 0
+                   DIVIDE WS-STAT-SUM BY WS-STAT-COUNT
+                       GIVING WS-STAT-AVG ROUNDED
+               ELSE
+                   SET WS-STAT-AVG TO 0
+               END-IF
+               MOVE WS-STAT-AVG TO C-MOYENNE(IDX-COURSE)
+               MOVE WS-STAT-MIN TO C-MIN(IDX-COURSE)
+               MOVE WS-STAT-MAX TO C-MAX(IDX-COURSE)
+
+               INITIALIZE REC-F-OUTPUT
+               MOVE C-LABEL(IDX-COURSE) TO REC-F-OUTPUT(1:25)
+               MOVE 'MOY:' TO REC-F-OUTPUT(27:4)
+               MOVE WS-STAT-AVG TO WS-PNT-STAT
+               MOVE WS-PNT-STAT TO REC-F-OUTPUT(32:5)
+               MOVE 'MIN:' TO REC-F-OUTPUT(39:4)
+               MOVE WS-STAT-MIN TO WS-PNT-STAT
+               MOVE WS-PNT-STAT TO REC-F-OUTPUT(44:5)
+               MOVE 'MAX:' TO REC-F-OUTPUT(51:4)
+               MOVE WS-STAT-MAX TO WS-PNT-STAT
+               MOVE WS-PNT-STAT TO REC-F-OUTPUT(56:5)
+               WRITE REC-F-OUTPUT
+
+               SET IDX-COURSE UP BY 1
+           END-PERFORM.
+
+       9021-COURSE-STATS-END.
+           EXIT.
       ******************************************************************
        9020-FOOTER-START.
            INITIALIZE REC-F-OUTPUT.
@@ -453,6 +832,8 @@
            WRITE REC-F-OUTPUT.
 
        9020-FOOTER-END.
-      ****************************************************************** 
+      ******************************************************************
+
+       COPY 'CPCTRLPR.cpy'. 
 
 
